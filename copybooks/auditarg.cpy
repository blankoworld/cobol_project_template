@@ -0,0 +1,9 @@
+      * Parametres d'appel du sous-programme EcrireAudit. Copie a la
+      * fois dans la LINKAGE SECTION d'EcrireAudit et dans la
+      * WORKING-STORAGE SECTION de chaque programme appelant, afin que
+      * les zones soient de meme format des deux cotes de l'appel.
+       01 AUDIT-ARG-OPERATEUR   PIC X(08).
+       01 AUDIT-ARG-PROGRAMME   PIC X(08).
+       01 AUDIT-ARG-ACTION      PIC X(12).
+       01 AUDIT-ARG-AVANT       PIC X(60).
+       01 AUDIT-ARG-APRES       PIC X(60).
