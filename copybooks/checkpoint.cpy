@@ -0,0 +1,12 @@
+      * Enregistrement du fichier de reprise de l'import des comptes
+      * (CHKPOINT). Un seul enregistrement, reecrit a chaque point de
+      * controle.
+       01 ENR-CHECKPOINT.
+           05 CKP-CLE               PIC X(01).
+           05 CKP-DERNIER-COMPTE    PIC X(11).
+           05 CKP-NB-LUS            PIC 9(07).
+           05 CKP-NB-CHARGES        PIC 9(07).
+           05 CKP-NB-REJETES        PIC 9(07).
+           05 CKP-SOMME-LUES        PIC S9(11)V99 COMP-3.
+           05 CKP-SOMME-CHARGEES    PIC S9(11)V99 COMP-3.
+           05 CKP-SOMME-REJETEES    PIC S9(11)V99 COMP-3.
