@@ -0,0 +1,6 @@
+      * Enregistrement du fichier des banques (BANQUES).
+       01 ENR-BANQUE.
+           05 BQ-CODE-BANQUE   PIC 9(05).
+           05 BQ-LIBELLE       PIC X(30).
+           05 BQ-PAYS          PIC X(20).
+           05 FILLER           PIC X(10).
