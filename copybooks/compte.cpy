@@ -0,0 +1,19 @@
+      * Enregistrement du fichier maitre des comptes (COMPTES).
+      * Cle RIB = CPT-CODE-BANQUE + CPT-CODE-GUICHET + CPT-NUMERO-COMPTE
+      * + CPT-CLE-RIB.
+       01 ENR-COMPTE.
+           05 CPT-NUMERO-COMPTE     PIC X(11).
+           05 CPT-CODE-BANQUE       PIC 9(05).
+           05 CPT-CODE-GUICHET      PIC 9(05).
+           05 CPT-CLE-RIB           PIC 9(02).
+           05 CPT-TITULAIRE         PIC X(30).
+           05 CPT-SOLDE-OUVERTURE   PIC S9(09)V99 COMP-3.
+           05 CPT-DATE-OUVERTURE.
+               10 CPT-DATE-OUV-AAAA PIC 9(04).
+               10 CPT-DATE-OUV-MM   PIC 9(02).
+               10 CPT-DATE-OUV-JJ   PIC 9(02).
+           05 CPT-STATUT            PIC X(01).
+               88 CPT-COMPTE-OUVERT VALUE "O".
+               88 CPT-COMPTE-FERME  VALUE "F".
+           05 CPT-CLIENT-NUMERO     PIC 9(07).
+           05 FILLER                PIC X(10).
