@@ -0,0 +1,17 @@
+      * Enregistrement du fichier d'emission de virements interbancaires
+      * (VIREMENTS). Format a plat largeur fixe accepte par la banque
+      * partenaire, a defaut du format d'echange normalise du systeme
+      * d'echange interbancaire.
+       01 ENR-VIREMENT.
+           05 VIR-CODE-BANQUE       PIC 9(05).
+           05 VIR-CODE-GUICHET      PIC 9(05).
+           05 VIR-NUMERO-COMPTE     PIC X(11).
+           05 VIR-CLE-RIB           PIC 9(02).
+           05 VIR-TITULAIRE         PIC X(30).
+           05 VIR-MONTANT           PIC 9(09)V99.
+           05 VIR-DEVISE            PIC X(03).
+           05 VIR-LIBELLE           PIC X(20).
+           05 VIR-DATE-EMISSION.
+               10 VIR-DATE-EM-AAAA  PIC 9(04).
+               10 VIR-DATE-EM-MM    PIC 9(02).
+               10 VIR-DATE-EM-JJ    PIC 9(02).
