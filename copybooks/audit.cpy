@@ -0,0 +1,11 @@
+      * Enregistrement du journal d'audit (JOURNAL), commun a tous les
+      * traitements (import, gestion des clients, controle RIB, ...).
+       01 ENR-AUDIT.
+           05 AUD-HORODATAGE.
+               10 AUD-DATE         PIC 9(08).
+               10 AUD-HEURE        PIC 9(08).
+           05 AUD-OPERATEUR        PIC X(08).
+           05 AUD-PROGRAMME        PIC X(08).
+           05 AUD-ACTION           PIC X(12).
+           05 AUD-AVANT            PIC X(60).
+           05 AUD-APRES            PIC X(60).
