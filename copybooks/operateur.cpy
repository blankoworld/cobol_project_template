@@ -0,0 +1,9 @@
+      * Enregistrement du fichier des operateurs (OPERATEURS).
+       01 ENR-OPERATEUR.
+           05 OPE-ID           PIC X(08).
+           05 OPE-MOT-PASSE    PIC X(08).
+           05 OPE-NOM          PIC X(25).
+           05 OPE-PROFIL       PIC X(01).
+               88 OPE-PROFIL-ADMIN    VALUE "A".
+               88 OPE-PROFIL-CONSULT  VALUE "C".
+           05 FILLER           PIC X(10).
