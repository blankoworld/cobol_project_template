@@ -0,0 +1,14 @@
+      * Enregistrement de l'extrait comptes recu chaque nuit (EXTRAIT).
+      * Format a plat transmis par la production, largeur fixe.
+       01 ENR-EXTRAIT.
+           05 EXT-NUMERO-COMPTE     PIC X(11).
+           05 EXT-CODE-BANQUE       PIC 9(05).
+           05 EXT-CODE-GUICHET      PIC 9(05).
+           05 EXT-CLE-RIB           PIC 9(02).
+           05 EXT-TITULAIRE         PIC X(30).
+           05 EXT-SOLDE-OUVERTURE   PIC S9(09)V99.
+           05 EXT-DATE-OUVERTURE.
+               10 EXT-DATE-OUV-AAAA PIC 9(04).
+               10 EXT-DATE-OUV-MM   PIC 9(02).
+               10 EXT-DATE-OUV-JJ   PIC 9(02).
+           05 FILLER                PIC X(15).
