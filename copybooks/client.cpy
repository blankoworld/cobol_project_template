@@ -0,0 +1,11 @@
+      * Enregistrement du fichier maitre des clients (CLIENTS).
+       01 ENR-CLIENT.
+           05 CLI-NUMERO         PIC 9(07).
+           05 CLI-NOM            PIC X(25).
+           05 CLI-PRENOM         PIC X(20).
+           05 CLI-ADRESSE        PIC X(30).
+           05 CLI-VILLE          PIC X(20).
+           05 CLI-CODE-POSTAL    PIC X(05).
+           05 CLI-NB-COMPTES     PIC 9(02).
+           05 CLI-COMPTES OCCURS 5 TIMES PIC X(11).
+           05 FILLER             PIC X(10).
