@@ -0,0 +1,375 @@
+       program-id. GestionClients.
+       author. Olivier DOSSMANN.
+
+      *****************************************************************
+      * Option 5 du menu principal : ajout, modification, suppression
+      * et consultation des clients, avec rattachement de un a cinq
+      * comptes du fichier COMPTES a chaque client.
+      *****************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select FICHIER-CLIENTS assign to "CLIENTS"
+               organization is indexed
+               access mode is dynamic
+               record key is CLI-NUMERO
+               file status is CLIENTS-STATUT.
+           select FICHIER-COMPTES assign to "COMPTES"
+               organization is indexed
+               access mode is dynamic
+               record key is CPT-NUMERO-COMPTE
+               file status is COMPTES-STATUT.
+
+       data division.
+       file section.
+       fd FICHIER-CLIENTS
+           label records are standard.
+       copy "client.cpy".
+
+       fd FICHIER-COMPTES
+           label records are standard.
+       copy "compte.cpy".
+
+       working-storage section.
+       copy "auditarg.cpy".
+
+       77 CLIENTS-STATUT PIC X(02) VALUE SPACES.
+       77 COMPTES-STATUT PIC X(02) VALUE SPACES.
+
+       77 CLIGEST-OPTION       PIC 9 VALUE 9.
+       77 CLIGEST-FIN          PIC X(01) VALUE "N".
+           88 CLIGEST-FIN-ATTEINTE VALUE "O".
+       77 CLIGEST-NUMERO-RECHERCHE PIC 9(07) VALUE 0.
+       77 CLIGEST-TROUVE       PIC X(01) VALUE "N".
+           88 CLIGEST-CLIENT-TROUVE VALUE "O".
+       77 CLIGEST-MESSAGE      PIC X(60) VALUE SPACES.
+       77 CLIGEST-INDICE       PIC 9(02) COMP VALUE 0.
+       77 CLIGEST-CONTINUER    PIC X(01) VALUE SPACE.
+       77 CLIGEST-AVANT-NOM    PIC X(25) VALUE SPACES.
+
+      * Photo des comptes rattaches avant modification, pour pouvoir
+      * delier ceux que la nouvelle saisie ne reconduit pas.
+       77 CLIGEST-AVANT-NB-COMPTES PIC 9(02) VALUE 0.
+       01 CLIGEST-AVANT-COMPTES.
+           05 CLIGEST-AVANT-COMPTE OCCURS 5 TIMES PIC X(11).
+       77 CLIGEST-INDICE2      PIC 9(02) COMP VALUE 0.
+       77 CLIGEST-CONSERVE     PIC X(01) VALUE "N".
+           88 CLIGEST-COMPTE-CONSERVE VALUE "O".
+       77 CLIGEST-COMPTE-A-DELIER PIC X(11) VALUE SPACES.
+
+      * Nombre de rattachements refuses au dernier passage de
+      * CLIGEST-LIER-COMPTES (compte deja rattache a un autre client).
+       77 CLIGEST-NB-REJETS-LIEN PIC 9(02) VALUE 0.
+
+       linkage section.
+       01 CLIGEST-OPERATEUR PIC X(08).
+
+       screen section.
+      ***************************
+      * Sous-menu gestion clients
+      ***************************
+       01 EcranGestionClients
+           Background-color 1 Foreground-color 14.
+           10 line  1 Col  1 BLANK SCREEN.
+           10 line  3 Col 28 VALUE "Gestion des clients".
+           10 line  6 Col  4 VALUE "- 1 - Ajouter un client ..........
+      -    "............... : ".
+           10 line  7 Col  4 VALUE "- 2 - Modifier un client .........
+      -    "............... : ".
+           10 line  8 Col  4 VALUE "- 3 - Supprimer un client ........
+      -    "............... : ".
+           10 line  9 Col  4 VALUE "- 4 - Consulter un client ........
+      -    "............... : ".
+           10 line 11 Col  4 VALUE "- 0 - Retour au menu principal ...
+      -    "............... : ".
+           10 line  6 Col 79 PIC 9 FROM CLIGEST-OPTION.
+
+      *****************************
+      * Recherche d'un client par numero
+      *****************************
+       01 EcranRechercheClient
+           Background-color 1 Foreground-color 14.
+           10 line  1 Col  1 BLANK SCREEN.
+           10 line  3 Col 25 VALUE "Recherche d'un client".
+           10 line  6 Col  4 VALUE "Numero de client ......... : ".
+           10 line  6 Col 33 PIC 9(07) USING CLIGEST-NUMERO-RECHERCHE.
+
+      *****************************
+      * Fiche client (ajout / modification / consultation)
+      *****************************
+       01 EcranClient
+           Background-color 1 Foreground-color 14.
+           10 line  1 Col  1 BLANK SCREEN.
+           10 line  3 Col 30 VALUE "Fiche client".
+           10 line  5 Col  4 VALUE "Numero ................... : ".
+           10 line  5 Col 33 PIC 9(07) USING CLI-NUMERO.
+           10 line  6 Col  4 VALUE "Nom ....................... : ".
+           10 line  6 Col 33 PIC X(25) USING CLI-NOM.
+           10 line  7 Col  4 VALUE "Prenom .................... : ".
+           10 line  7 Col 33 PIC X(20) USING CLI-PRENOM.
+           10 line  8 Col  4 VALUE "Adresse ................... : ".
+           10 line  8 Col 33 PIC X(30) USING CLI-ADRESSE.
+           10 line  9 Col  4 VALUE "Ville ..................... : ".
+           10 line  9 Col 33 PIC X(20) USING CLI-VILLE.
+           10 line 10 Col  4 VALUE "Code postal ............... : ".
+           10 line 10 Col 33 PIC X(05) USING CLI-CODE-POSTAL.
+           10 line 11 Col  4 VALUE "Nombre de comptes rattaches : ".
+           10 line 11 Col 33 PIC 9(02) USING CLI-NB-COMPTES.
+           10 line 12 Col  4 VALUE "Compte 1 .................. : ".
+           10 line 12 Col 33 PIC X(11) USING CLI-COMPTES(1).
+           10 line 13 Col  4 VALUE "Compte 2 .................. : ".
+           10 line 13 Col 33 PIC X(11) USING CLI-COMPTES(2).
+           10 line 14 Col  4 VALUE "Compte 3 .................. : ".
+           10 line 14 Col 33 PIC X(11) USING CLI-COMPTES(3).
+           10 line 15 Col  4 VALUE "Compte 4 .................. : ".
+           10 line 15 Col 33 PIC X(11) USING CLI-COMPTES(4).
+           10 line 16 Col  4 VALUE "Compte 5 .................. : ".
+           10 line 16 Col 33 PIC X(11) USING CLI-COMPTES(5).
+
+      *****************************
+      * Message et confirmation
+      *****************************
+       01 EcranMessageClient
+           Background-color 1 Foreground-color 14.
+           10 line 20 Col  4 PIC X(60) FROM CLIGEST-MESSAGE.
+           10 line 21 Col  4 VALUE "Appuyez sur Entree pour continuer.".
+           10 line 21 Col 45 PIC X(01) USING CLIGEST-CONTINUER.
+
+       procedure division using CLIGEST-OPERATEUR.
+
+       0-DEBUT.
+           PERFORM CLIGEST-INIT.
+           PERFORM CLIGEST-TRAITEMENT UNTIL CLIGEST-FIN-ATTEINTE.
+           CLOSE FICHIER-CLIENTS FICHIER-COMPTES.
+           GOBACK.
+
+       CLIGEST-INIT.
+           OPEN I-O FICHIER-CLIENTS.
+           IF CLIENTS-STATUT = "35"
+               OPEN OUTPUT FICHIER-CLIENTS
+               CLOSE FICHIER-CLIENTS
+               OPEN I-O FICHIER-CLIENTS
+           END-IF.
+           OPEN I-O FICHIER-COMPTES.
+           IF COMPTES-STATUT = "35"
+               OPEN OUTPUT FICHIER-COMPTES
+               CLOSE FICHIER-COMPTES
+               OPEN I-O FICHIER-COMPTES
+           END-IF.
+
+       CLIGEST-TRAITEMENT.
+           MOVE 9 TO CLIGEST-OPTION.
+           DISPLAY EcranGestionClients.
+           ACCEPT CLIGEST-OPTION LINE 6 COL 79.
+           EVALUATE CLIGEST-OPTION
+               WHEN 1 PERFORM CLIGEST-AJOUTER
+               WHEN 2 PERFORM CLIGEST-MODIFIER
+               WHEN 3 PERFORM CLIGEST-SUPPRIMER
+               WHEN 4 PERFORM CLIGEST-CONSULTER
+               WHEN 0 SET CLIGEST-FIN-ATTEINTE TO TRUE
+               WHEN OTHER CONTINUE
+           END-EVALUATE.
+
+       CLIGEST-AJOUTER.
+           INITIALIZE ENR-CLIENT.
+           MOVE SPACES TO CLIGEST-MESSAGE.
+           DISPLAY EcranClient.
+           ACCEPT EcranClient.
+           PERFORM CLIGEST-VALIDER-NB-COMPTES.
+           IF CLI-NUMERO = 0
+               MOVE "Numero de client invalide (0 interdit)."
+                   TO CLIGEST-MESSAGE
+           ELSE
+               READ FICHIER-CLIENTS
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       MOVE "CLIENT DEJA EXISTANT" TO CLIGEST-MESSAGE
+               END-READ
+           END-IF.
+           IF CLIGEST-MESSAGE = SPACES
+               WRITE ENR-CLIENT
+               PERFORM CLIGEST-LIER-COMPTES
+               MOVE SPACES TO AUDIT-ARG-AVANT
+               MOVE CLI-NUMERO TO AUDIT-ARG-APRES
+               MOVE "AJOUT" TO AUDIT-ARG-ACTION
+               PERFORM CLIGEST-TRACER
+               IF CLIGEST-NB-REJETS-LIEN > 0
+                   MOVE "Client ajoute - comptes deja lies ignores."
+                       TO CLIGEST-MESSAGE
+               ELSE
+                   MOVE "Client ajoute." TO CLIGEST-MESSAGE
+               END-IF
+           END-IF.
+           PERFORM CLIGEST-AFFICHER-MESSAGE.
+
+       CLIGEST-MODIFIER.
+           PERFORM CLIGEST-RECHERCHER.
+           IF CLIGEST-CLIENT-TROUVE
+               MOVE CLI-NOM TO CLIGEST-AVANT-NOM
+               MOVE CLI-NB-COMPTES TO CLIGEST-AVANT-NB-COMPTES
+               PERFORM CLIGEST-SAUVER-UN-ANCIEN-COMPTE
+                   VARYING CLIGEST-INDICE FROM 1 BY 1
+                   UNTIL CLIGEST-INDICE > 5
+               DISPLAY EcranClient
+               ACCEPT EcranClient
+               PERFORM CLIGEST-VALIDER-NB-COMPTES
+               MOVE CLIGEST-NUMERO-RECHERCHE TO CLI-NUMERO
+               REWRITE ENR-CLIENT
+               PERFORM CLIGEST-DELIER-COMPTES-RETIRES
+               PERFORM CLIGEST-LIER-COMPTES
+               MOVE CLIGEST-AVANT-NOM TO AUDIT-ARG-AVANT
+               MOVE CLI-NOM TO AUDIT-ARG-APRES
+               MOVE "MODIF" TO AUDIT-ARG-ACTION
+               PERFORM CLIGEST-TRACER
+               IF CLIGEST-NB-REJETS-LIEN > 0
+                   MOVE "Client modifie - comptes deja lies ignores."
+                       TO CLIGEST-MESSAGE
+               ELSE
+                   MOVE "Client modifie." TO CLIGEST-MESSAGE
+               END-IF
+           END-IF.
+           PERFORM CLIGEST-AFFICHER-MESSAGE.
+
+       CLIGEST-SUPPRIMER.
+           PERFORM CLIGEST-RECHERCHER.
+           IF CLIGEST-CLIENT-TROUVE
+               MOVE CLI-NOM TO AUDIT-ARG-AVANT
+               DELETE FICHIER-CLIENTS
+                   INVALID KEY
+                       MOVE "Suppression impossible." TO CLIGEST-MESSAGE
+                   NOT INVALID KEY
+                       PERFORM CLIGEST-DELIER-TOUS-COMPTES
+                       MOVE SPACES TO AUDIT-ARG-APRES
+                       MOVE "SUPPR" TO AUDIT-ARG-ACTION
+                       PERFORM CLIGEST-TRACER
+                       MOVE "Client supprime." TO CLIGEST-MESSAGE
+               END-DELETE
+           END-IF.
+           PERFORM CLIGEST-AFFICHER-MESSAGE.
+
+       CLIGEST-CONSULTER.
+           PERFORM CLIGEST-RECHERCHER.
+           IF CLIGEST-CLIENT-TROUVE
+               DISPLAY EcranClient
+               ACCEPT CLIGEST-CONTINUER LINE 21 COL 45
+           ELSE
+               PERFORM CLIGEST-AFFICHER-MESSAGE
+           END-IF.
+
+      * Recherche commune a modifier/supprimer/consulter : demande le
+      * numero de client puis lit sa fiche.
+       CLIGEST-RECHERCHER.
+           MOVE SPACES TO CLIGEST-MESSAGE.
+           MOVE "N" TO CLIGEST-TROUVE.
+           DISPLAY EcranRechercheClient.
+           ACCEPT EcranRechercheClient.
+           MOVE CLIGEST-NUMERO-RECHERCHE TO CLI-NUMERO.
+           READ FICHIER-CLIENTS
+               INVALID KEY
+                   MOVE "Client introuvable." TO CLIGEST-MESSAGE
+               NOT INVALID KEY
+                   MOVE "O" TO CLIGEST-TROUVE
+           END-READ.
+
+      * CLI-NB-COMPTES est saisi librement par l'operateur mais pilote
+      * ensuite des boucles sur le tableau CLI-COMPTES, qui ne compte
+      * que 5 occurrences : toute valeur hors bornes est ramenee a 5.
+       CLIGEST-VALIDER-NB-COMPTES.
+           IF CLI-NB-COMPTES > 5
+               MOVE 5 TO CLI-NB-COMPTES
+           END-IF.
+
+      * Met a jour le numero de client sur chaque compte rattache.
+       CLIGEST-LIER-COMPTES.
+           MOVE 0 TO CLIGEST-NB-REJETS-LIEN.
+           PERFORM CLIGEST-LIER-UN-COMPTE
+               VARYING CLIGEST-INDICE FROM 1 BY 1
+               UNTIL CLIGEST-INDICE > CLI-NB-COMPTES.
+
+      * Un compte deja rattache a un autre client n'est pas relie :
+      * seul un compte libre (CPT-CLIENT-NUMERO = 0) ou deja rattache
+      * a ce meme client peut etre lie.
+       CLIGEST-LIER-UN-COMPTE.
+           IF CLI-COMPTES(CLIGEST-INDICE) NOT = SPACES
+               MOVE CLI-COMPTES(CLIGEST-INDICE) TO CPT-NUMERO-COMPTE
+               READ FICHIER-COMPTES
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       IF CPT-CLIENT-NUMERO = 0
+                               OR CPT-CLIENT-NUMERO = CLI-NUMERO
+                           MOVE CLI-NUMERO TO CPT-CLIENT-NUMERO
+                           REWRITE ENR-COMPTE
+                       ELSE
+                           ADD 1 TO CLIGEST-NB-REJETS-LIEN
+                       END-IF
+               END-READ
+           END-IF.
+
+       CLIGEST-SAUVER-UN-ANCIEN-COMPTE.
+           MOVE CLI-COMPTES(CLIGEST-INDICE)
+               TO CLIGEST-AVANT-COMPTE(CLIGEST-INDICE).
+
+      * Delie du client tout compte qui figurait dans l'ancienne liste
+      * mais que la nouvelle saisie ne reconduit pas (modification).
+       CLIGEST-DELIER-COMPTES-RETIRES.
+           PERFORM CLIGEST-VERIFIER-COMPTE-RETIRE
+               VARYING CLIGEST-INDICE FROM 1 BY 1
+               UNTIL CLIGEST-INDICE > CLIGEST-AVANT-NB-COMPTES.
+
+       CLIGEST-VERIFIER-COMPTE-RETIRE.
+           IF CLIGEST-AVANT-COMPTE(CLIGEST-INDICE) NOT = SPACES
+               MOVE "N" TO CLIGEST-CONSERVE
+               PERFORM CLIGEST-CHERCHER-DANS-NOUVEAU
+                   VARYING CLIGEST-INDICE2 FROM 1 BY 1
+                   UNTIL CLIGEST-INDICE2 > CLI-NB-COMPTES
+                       OR CLIGEST-COMPTE-CONSERVE
+               IF NOT CLIGEST-COMPTE-CONSERVE
+                   MOVE CLIGEST-AVANT-COMPTE(CLIGEST-INDICE)
+                       TO CLIGEST-COMPTE-A-DELIER
+                   PERFORM CLIGEST-DELIER-UN-COMPTE
+               END-IF
+           END-IF.
+
+       CLIGEST-CHERCHER-DANS-NOUVEAU.
+           IF CLI-COMPTES(CLIGEST-INDICE2) =
+                   CLIGEST-AVANT-COMPTE(CLIGEST-INDICE)
+               SET CLIGEST-COMPTE-CONSERVE TO TRUE
+           END-IF.
+
+      * Delie tous les comptes rattaches au client (suppression).
+       CLIGEST-DELIER-TOUS-COMPTES.
+           PERFORM CLIGEST-DELIER-TOUS-UN-COMPTE
+               VARYING CLIGEST-INDICE FROM 1 BY 1
+               UNTIL CLIGEST-INDICE > CLI-NB-COMPTES.
+
+       CLIGEST-DELIER-TOUS-UN-COMPTE.
+           MOVE CLI-COMPTES(CLIGEST-INDICE) TO CLIGEST-COMPTE-A-DELIER.
+           PERFORM CLIGEST-DELIER-UN-COMPTE.
+
+      * Retire le rattachement client sur le compte designe par
+      * CLIGEST-COMPTE-A-DELIER (utilise par les deux paragraphes
+      * ci-dessus).
+       CLIGEST-DELIER-UN-COMPTE.
+           IF CLIGEST-COMPTE-A-DELIER NOT = SPACES
+               MOVE CLIGEST-COMPTE-A-DELIER TO CPT-NUMERO-COMPTE
+               READ FICHIER-COMPTES
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       MOVE 0 TO CPT-CLIENT-NUMERO
+                       REWRITE ENR-COMPTE
+               END-READ
+           END-IF.
+
+       CLIGEST-TRACER.
+           MOVE CLIGEST-OPERATEUR TO AUDIT-ARG-OPERATEUR.
+           MOVE "CLIGEST" TO AUDIT-ARG-PROGRAMME.
+           CALL "EcrireAudit" USING AUDIT-ARG-OPERATEUR
+               AUDIT-ARG-PROGRAMME AUDIT-ARG-ACTION
+               AUDIT-ARG-AVANT AUDIT-ARG-APRES.
+
+       CLIGEST-AFFICHER-MESSAGE.
+           DISPLAY EcranMessageClient.
+           ACCEPT EcranMessageClient.
+
+       end program GestionClients.
