@@ -0,0 +1,222 @@
+       program-id. ExportVirements.
+       author. Olivier DOSSMANN.
+
+      *****************************************************************
+      * Option 6 du menu principal : saisie d'ordres de virement
+      * interbancaires sur des comptes existants. La cle RIB du compte
+      * est recalculee (CalculCleRib) avant emission ; tout compte dont
+      * la cle ne serait pas valide est rejete de l'export. Les ordres
+      * acceptes sont ecrits a plat, largeur fixe, dans le fichier
+      * VIREMENTS destine au partenaire bancaire.
+      *****************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select FICHIER-COMPTES assign to "COMPTES"
+               organization is indexed
+               access mode is dynamic
+               record key is CPT-NUMERO-COMPTE
+               file status is COMPTES-STATUT.
+           select FICHIER-VIREMENTS assign to "VIREMENTS"
+               organization is line sequential
+               file status is VIREMENTS-STATUT.
+           select FICHIER-RAPPORT assign to "VIR-RAPPORT"
+               organization is line sequential
+               file status is RAPPORT-STATUT.
+
+       data division.
+       file section.
+       fd FICHIER-COMPTES
+           label records are standard.
+       copy "compte.cpy".
+
+       fd FICHIER-VIREMENTS
+           label records are standard
+           recording mode is F.
+       copy "virement.cpy".
+
+       fd FICHIER-RAPPORT
+           label records are standard
+           recording mode is F.
+       01 LIGNE-RAPPORT PIC X(79).
+
+       working-storage section.
+       copy "auditarg.cpy".
+
+       77 COMPTES-STATUT   PIC X(02) VALUE SPACES.
+       77 VIREMENTS-STATUT PIC X(02) VALUE SPACES.
+       77 RAPPORT-STATUT   PIC X(02) VALUE SPACES.
+
+       77 EXPVIR-FIN         PIC X(01) VALUE "N".
+           88 EXPVIR-FIN-ATTEINTE VALUE "O".
+       77 EXPVIR-MESSAGE     PIC X(60) VALUE SPACES.
+       77 EXPVIR-NB-EMIS     PIC 9(05) VALUE 0.
+       77 EXPVIR-NB-REJETES  PIC 9(05) VALUE 0.
+       77 EXPVIR-MONTANT-EDITE PIC ---,---,--9.99.
+       77 EXPVIR-SEPARATEUR  PIC X(79) VALUE ALL "-".
+
+       01 EXPVIR-DATE-SYSTEME.
+           05 EXPVIR-ANNEE PIC 99.
+           05 EXPVIR-MOIS  PIC 99.
+           05 EXPVIR-JOUR  PIC 99.
+
+       01 EXPVIR-SAISIE.
+           05 SAI-NUMERO-COMPTE PIC X(11) VALUE SPACES.
+           05 SAI-MONTANT       PIC 9(09)V99 VALUE 0.
+           05 SAI-DEVISE        PIC X(03) VALUE SPACES.
+           05 SAI-LIBELLE       PIC X(20) VALUE SPACES.
+
+      * Zone de rappel des parametres RIB transmis a CalculCleRib.
+       01 EXPVIR-RIB-ARG.
+           05 RIB-CODE-BANQUE     PIC 9(05).
+           05 RIB-CODE-GUICHET    PIC 9(05).
+           05 RIB-NUMERO-COMPTE   PIC X(11).
+           05 RIB-CLE-FOURNIE     PIC 9(02).
+           05 RIB-CLE-CALCULEE    PIC 9(02).
+           05 RIB-CLE-VALIDE      PIC X(01).
+               88 RIB-CLE-EST-VALIDE VALUE "O".
+
+       linkage section.
+       01 EXPVIR-OPERATEUR PIC X(08).
+
+       screen section.
+      *****************************
+      * Saisie d'un ordre de virement
+      *****************************
+       01 EcranSaisieVirement
+           Background-color 1 Foreground-color 14.
+           10 line  1 Col  1 BLANK SCREEN.
+           10 line  3 Col 22 VALUE "Emission d'un virement interbancair
+      -    "e".
+           10 line  6 Col  4 VALUE "Numero de compte (blanc = fin) . :
+      -    " ".
+           10 line  6 Col 40 PIC X(11) USING SAI-NUMERO-COMPTE.
+           10 line  8 Col  4 VALUE "Montant .......... : ".
+           10 line  8 Col 40 PIC 9(09)V99 USING SAI-MONTANT.
+           10 line  9 Col  4 VALUE "Devise ........... : ".
+           10 line  9 Col 40 PIC X(03) USING SAI-DEVISE.
+           10 line 10 Col  4 VALUE "Libelle .......... : ".
+           10 line 10 Col 40 PIC X(20) USING SAI-LIBELLE.
+           10 line 13 Col  4 PIC X(60) FROM EXPVIR-MESSAGE.
+
+       procedure division using EXPVIR-OPERATEUR.
+
+       0-DEBUT.
+           PERFORM EXPVIR-INIT.
+           PERFORM EXPVIR-TRAITEMENT UNTIL EXPVIR-FIN-ATTEINTE.
+           PERFORM EXPVIR-TERMINER.
+           GOBACK.
+
+       EXPVIR-INIT.
+           ACCEPT EXPVIR-DATE-SYSTEME FROM DATE.
+           OPEN INPUT FICHIER-COMPTES.
+           OPEN OUTPUT FICHIER-VIREMENTS.
+           OPEN OUTPUT FICHIER-RAPPORT.
+           PERFORM EXPVIR-ENTETE-RAPPORT.
+      * Le maitre des comptes n'existe pas encore (statut 35) : aucun
+      * virement ne peut etre emis, on ne tente pas de lire un fichier
+      * jamais ouvert.
+           IF COMPTES-STATUT = "35"
+               MOVE "Aucun compte enregistre." TO EXPVIR-MESSAGE
+               DISPLAY EXPVIR-MESSAGE
+               SET EXPVIR-FIN-ATTEINTE TO TRUE
+           END-IF.
+
+       EXPVIR-TRAITEMENT.
+           MOVE SPACES TO EXPVIR-MESSAGE.
+           MOVE SPACES TO EXPVIR-SAISIE.
+           DISPLAY EcranSaisieVirement.
+           ACCEPT EcranSaisieVirement.
+           IF SAI-NUMERO-COMPTE = SPACES
+               SET EXPVIR-FIN-ATTEINTE TO TRUE
+           ELSE
+               PERFORM EXPVIR-TRAITER-UN-ORDRE
+           END-IF.
+
+       EXPVIR-TRAITER-UN-ORDRE.
+           MOVE SAI-NUMERO-COMPTE TO CPT-NUMERO-COMPTE.
+           READ FICHIER-COMPTES
+               INVALID KEY
+                   MOVE "Compte inconnu." TO EXPVIR-MESSAGE
+               NOT INVALID KEY
+                   PERFORM EXPVIR-CONTROLER-ET-EMETTRE
+           END-READ.
+
+      * Revalide la cle RIB du compte avant d'emettre le virement.
+       EXPVIR-CONTROLER-ET-EMETTRE.
+           MOVE CPT-CODE-BANQUE   TO RIB-CODE-BANQUE.
+           MOVE CPT-CODE-GUICHET  TO RIB-CODE-GUICHET.
+           MOVE CPT-NUMERO-COMPTE TO RIB-NUMERO-COMPTE.
+           MOVE CPT-CLE-RIB       TO RIB-CLE-FOURNIE.
+           CALL "CalculCleRib" USING RIB-CODE-BANQUE RIB-CODE-GUICHET
+               RIB-NUMERO-COMPTE RIB-CLE-FOURNIE RIB-CLE-CALCULEE
+               RIB-CLE-VALIDE.
+           IF RIB-CLE-EST-VALIDE
+               PERFORM EXPVIR-EMETTRE
+           ELSE
+               MOVE "Cle RIB invalide - virement rejete."
+                   TO EXPVIR-MESSAGE
+               PERFORM EXPVIR-REJETER
+           END-IF.
+
+       EXPVIR-EMETTRE.
+           MOVE CPT-CODE-BANQUE     TO VIR-CODE-BANQUE.
+           MOVE CPT-CODE-GUICHET    TO VIR-CODE-GUICHET.
+           MOVE CPT-NUMERO-COMPTE   TO VIR-NUMERO-COMPTE.
+           MOVE CPT-CLE-RIB         TO VIR-CLE-RIB.
+           MOVE CPT-TITULAIRE       TO VIR-TITULAIRE.
+           MOVE SAI-MONTANT         TO VIR-MONTANT.
+           MOVE SAI-DEVISE          TO VIR-DEVISE.
+           MOVE SAI-LIBELLE         TO VIR-LIBELLE.
+           MOVE EXPVIR-ANNEE        TO VIR-DATE-EM-AAAA.
+           MOVE EXPVIR-MOIS         TO VIR-DATE-EM-MM.
+           MOVE EXPVIR-JOUR         TO VIR-DATE-EM-JJ.
+           WRITE ENR-VIREMENT.
+           ADD 1 TO EXPVIR-NB-EMIS.
+           MOVE "AUDVIR" TO AUDIT-ARG-PROGRAMME.
+           MOVE EXPVIR-OPERATEUR TO AUDIT-ARG-OPERATEUR.
+           MOVE "VIREMENT" TO AUDIT-ARG-ACTION.
+           MOVE SPACES TO AUDIT-ARG-AVANT.
+           MOVE CPT-NUMERO-COMPTE TO AUDIT-ARG-APRES.
+           CALL "EcrireAudit" USING AUDIT-ARG-OPERATEUR
+               AUDIT-ARG-PROGRAMME AUDIT-ARG-ACTION
+               AUDIT-ARG-AVANT AUDIT-ARG-APRES.
+           MOVE SAI-MONTANT TO EXPVIR-MONTANT-EDITE.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "VIREMENT EMIS   - COMPTE " CPT-NUMERO-COMPTE
+               " - MONTANT " EXPVIR-MONTANT-EDITE
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           MOVE "Virement emis." TO EXPVIR-MESSAGE.
+
+       EXPVIR-REJETER.
+           ADD 1 TO EXPVIR-NB-REJETES.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "VIREMENT REJETE - COMPTE " CPT-NUMERO-COMPTE
+               " - CLE RIB INVALIDE"
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+
+       EXPVIR-ENTETE-RAPPORT.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "EXPORT DES VIREMENTS INTERBANCAIRES" DELIMITED
+               BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           WRITE LIGNE-RAPPORT FROM EXPVIR-SEPARATEUR.
+
+       EXPVIR-TERMINER.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "TOTAL EMIS : " EXPVIR-NB-EMIS
+               "   TOTAL REJETES : " EXPVIR-NB-REJETES
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           CLOSE FICHIER-COMPTES FICHIER-VIREMENTS FICHIER-RAPPORT.
+           DISPLAY "Export des virements termine - " EXPVIR-NB-EMIS
+               " emis, " EXPVIR-NB-REJETES " rejete(s).".
+
+       end program ExportVirements.
