@@ -0,0 +1,184 @@
+       program-id. ControleRib.
+       author. Olivier DOSSMANN.
+
+      *****************************************************************
+      * Option 4 du menu principal : parcourt le fichier des comptes,
+      * recalcule chaque cle RIB (CalculCleRib) et imprime la liste des
+      * comptes dont la cle enregistree ne correspond pas. Propose,
+      * pour chaque anomalie, de corriger la cle enregistree par la
+      * cle recalculee (tracee dans le journal d'audit).
+      *****************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select FICHIER-COMPTES assign to "COMPTES"
+               organization is indexed
+               access mode is dynamic
+               record key is CPT-NUMERO-COMPTE
+               file status is COMPTES-STATUT.
+           select FICHIER-RAPPORT assign to "RIB-RAPPORT"
+               organization is line sequential
+               file status is RAPPORT-STATUT.
+
+       data division.
+       file section.
+       fd FICHIER-COMPTES
+           label records are standard.
+       copy "compte.cpy".
+
+       fd FICHIER-RAPPORT
+           label records are standard
+           recording mode is F.
+       01 LIGNE-RAPPORT PIC X(79).
+
+       working-storage section.
+       copy "auditarg.cpy".
+
+       77 COMPTES-STATUT     PIC X(02) VALUE SPACES.
+       77 RAPPORT-STATUT     PIC X(02) VALUE SPACES.
+       77 RIBCTL-FIN-COMPTES PIC X(01) VALUE "N".
+           88 RIBCTL-FIN-COMPTES-ATTEINTE VALUE "O".
+
+       77 RIBCTL-CLE-CALCULEE PIC 9(02) VALUE 0.
+       77 RIBCTL-CLE-VALIDE   PIC X(01) VALUE "N".
+       77 RIBCTL-NB-CONTROLES PIC 9(07) VALUE 0.
+       77 RIBCTL-NB-ANOMALIES PIC 9(07) VALUE 0.
+       77 RIBCTL-NB-CORRECTIONS PIC 9(07) VALUE 0.
+       77 RIBCTL-DATE-RAPPORT PIC 9(08) VALUE 0.
+       77 RIBCTL-SEPARATEUR   PIC X(79) VALUE ALL "-".
+
+       77 RIBCTL-ANCIENNE-CLE PIC 9(02) VALUE 0.
+       77 RIBCTL-REPONSE-CORRECTION PIC X(01) VALUE "N".
+           88 RIBCTL-CORRECTION-DEMANDEE VALUE "O".
+
+       linkage section.
+       01 RIBCTL-OPERATEUR PIC X(08).
+       01 RIBCTL-PROFIL    PIC X(01).
+           88 RIBCTL-EST-ADMIN VALUE "A".
+
+       procedure division using RIBCTL-OPERATEUR RIBCTL-PROFIL.
+
+       0-DEBUT.
+           PERFORM RIBCTL-INIT.
+           PERFORM RIBCTL-TRAITEMENT
+               UNTIL RIBCTL-FIN-COMPTES-ATTEINTE.
+           PERFORM RIBCTL-FIN.
+           GOBACK.
+
+       RIBCTL-INIT.
+           ACCEPT RIBCTL-DATE-RAPPORT FROM DATE YYYYMMDD.
+           OPEN I-O FICHIER-COMPTES.
+           IF COMPTES-STATUT = "35"
+               OPEN OUTPUT FICHIER-COMPTES
+               CLOSE FICHIER-COMPTES
+               OPEN I-O FICHIER-COMPTES
+           END-IF.
+           OPEN OUTPUT FICHIER-RAPPORT.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "CONTROLE DES CLES RIB - RAPPORT DU "
+               RIBCTL-DATE-RAPPORT DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           WRITE LIGNE-RAPPORT FROM RIBCTL-SEPARATEUR.
+
+       RIBCTL-TRAITEMENT.
+           READ FICHIER-COMPTES NEXT RECORD
+               AT END SET RIBCTL-FIN-COMPTES-ATTEINTE TO TRUE
+               NOT AT END PERFORM RIBCTL-CONTROLER-UN-COMPTE
+           END-READ.
+
+       RIBCTL-CONTROLER-UN-COMPTE.
+           ADD 1 TO RIBCTL-NB-CONTROLES.
+           CALL "CalculCleRib" USING CPT-CODE-BANQUE CPT-CODE-GUICHET
+               CPT-NUMERO-COMPTE CPT-CLE-RIB RIBCTL-CLE-CALCULEE
+               RIBCTL-CLE-VALIDE.
+           IF RIBCTL-CLE-VALIDE = "N"
+               ADD 1 TO RIBCTL-NB-ANOMALIES
+               PERFORM RIBCTL-IMPRIMER-ANOMALIE
+               PERFORM RIBCTL-TRACER-ANOMALIE
+               PERFORM RIBCTL-PROPOSER-CORRECTION
+           END-IF.
+
+       RIBCTL-IMPRIMER-ANOMALIE.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "COMPTE " CPT-NUMERO-COMPTE
+               " - CLE ENREGISTREE " CPT-CLE-RIB
+               " - CLE CALCULEE " RIBCTL-CLE-CALCULEE
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+
+       RIBCTL-TRACER-ANOMALIE.
+           MOVE RIBCTL-OPERATEUR TO AUDIT-ARG-OPERATEUR.
+           MOVE "RIBCTL" TO AUDIT-ARG-PROGRAMME.
+           MOVE "ANOMALIE" TO AUDIT-ARG-ACTION.
+           MOVE CPT-NUMERO-COMPTE TO AUDIT-ARG-AVANT.
+           MOVE CPT-CLE-RIB TO AUDIT-ARG-APRES.
+           CALL "EcrireAudit" USING AUDIT-ARG-OPERATEUR
+               AUDIT-ARG-PROGRAMME AUDIT-ARG-ACTION
+               AUDIT-ARG-AVANT AUDIT-ARG-APRES.
+
+      * Propose de corriger la cle enregistree par la cle recalculee.
+      * Reserve aux operateurs de profil administrateur : un operateur
+      * simple consultation ne doit pas pouvoir alterer le maitre des
+      * comptes.
+       RIBCTL-PROPOSER-CORRECTION.
+           IF RIBCTL-EST-ADMIN
+               DISPLAY "Compte " CPT-NUMERO-COMPTE
+                   " - corriger la cle enregistree (" CPT-CLE-RIB
+                   ") par la cle calculee (" RIBCTL-CLE-CALCULEE
+                   ") ? (O/N)"
+               MOVE "N" TO RIBCTL-REPONSE-CORRECTION
+               ACCEPT RIBCTL-REPONSE-CORRECTION
+               IF RIBCTL-CORRECTION-DEMANDEE
+                   PERFORM RIBCTL-CORRIGER-CLE
+               END-IF
+           END-IF.
+
+      * Rewrite direct sur l'enregistrement courant (positionne par la
+      * derniere lecture sequentielle) puis trace la correction.
+       RIBCTL-CORRIGER-CLE.
+           MOVE CPT-CLE-RIB TO RIBCTL-ANCIENNE-CLE.
+           MOVE RIBCTL-CLE-CALCULEE TO CPT-CLE-RIB.
+           REWRITE ENR-COMPTE
+               INVALID KEY
+                   DISPLAY "Correction impossible pour le compte "
+                       CPT-NUMERO-COMPTE
+               NOT INVALID KEY
+                   ADD 1 TO RIBCTL-NB-CORRECTIONS
+                   PERFORM RIBCTL-TRACER-CORRECTION
+           END-REWRITE.
+
+       RIBCTL-TRACER-CORRECTION.
+           MOVE RIBCTL-OPERATEUR TO AUDIT-ARG-OPERATEUR.
+           MOVE "RIBCTL" TO AUDIT-ARG-PROGRAMME.
+           MOVE "CORRECTION" TO AUDIT-ARG-ACTION.
+           MOVE SPACES TO AUDIT-ARG-AVANT.
+           MOVE SPACES TO AUDIT-ARG-APRES.
+           STRING "COMPTE " CPT-NUMERO-COMPTE " CLE "
+               RIBCTL-ANCIENNE-CLE
+               DELIMITED BY SIZE INTO AUDIT-ARG-AVANT
+           END-STRING.
+           STRING "COMPTE " CPT-NUMERO-COMPTE " CLE " CPT-CLE-RIB
+               DELIMITED BY SIZE INTO AUDIT-ARG-APRES
+           END-STRING.
+           CALL "EcrireAudit" USING AUDIT-ARG-OPERATEUR
+               AUDIT-ARG-PROGRAMME AUDIT-ARG-ACTION
+               AUDIT-ARG-AVANT AUDIT-ARG-APRES.
+
+       RIBCTL-FIN.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           WRITE LIGNE-RAPPORT FROM RIBCTL-SEPARATEUR.
+           STRING "COMPTES CONTROLES : " RIBCTL-NB-CONTROLES
+               " - ANOMALIES : " RIBCTL-NB-ANOMALIES
+               " - CORRIGEES : " RIBCTL-NB-CORRECTIONS
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           DISPLAY "Controle RIB termine - " RIBCTL-NB-ANOMALIES
+               " anomalie(s) sur " RIBCTL-NB-CONTROLES " compte(s), "
+               RIBCTL-NB-CORRECTIONS " corrigee(s).".
+           CLOSE FICHIER-COMPTES FICHIER-RAPPORT.
+
+       end program ControleRib.
