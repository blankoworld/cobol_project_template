@@ -0,0 +1,440 @@
+       program-id. ImportComptes.
+       author. Olivier DOSSMANN.
+
+      *****************************************************************
+      * Option 1 du menu principal : import de l'extrait de comptes
+      * recu chaque nuit dans le fichier maitre des comptes. Rejette
+      * les doublons et les RIB mal formes, reprend sur point de
+      * controle en cas de coupure, et rapproche les totaux de
+      * controle en fin de traitement.
+      *****************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select FICHIER-EXTRAIT assign to "EXTRAIT"
+               organization is line sequential
+               file status is EXTRAIT-STATUT.
+           select FICHIER-COMPTES assign to "COMPTES"
+               organization is indexed
+               access mode is dynamic
+               record key is CPT-NUMERO-COMPTE
+               file status is COMPTES-STATUT.
+           select FICHIER-CHECKPOINT assign to "CHKPOINT"
+               organization is indexed
+               access mode is dynamic
+               record key is CKP-CLE
+               file status is CHECKPOINT-STATUT.
+           select FICHIER-RAPPORT assign to "IMPRT-RAPPORT"
+               organization is line sequential
+               file status is RAPPORT-STATUT.
+           select FICHIER-COMPTES-CHARGES assign to "IMPRTCHG"
+               organization is line sequential
+               file status is CHARGES-STATUT.
+
+       data division.
+       file section.
+       fd FICHIER-EXTRAIT
+           label records are standard.
+       copy "extrait.cpy".
+
+       fd FICHIER-COMPTES
+           label records are standard.
+       copy "compte.cpy".
+
+       fd FICHIER-CHECKPOINT
+           label records are standard.
+       copy "checkpoint.cpy".
+
+       fd FICHIER-RAPPORT
+           label records are standard
+           recording mode is F.
+       01 LIGNE-RAPPORT PIC X(79).
+
+      * Trace, un par un, les comptes effectivement charges au cours du
+      * passage : releve ensuite un par un dans FICHIER-COMPTES pour
+      * batir un total de controle independant du compteur de
+      * chargement (rapprochement, cf. IMPORT-RECONCILIATION).
+       fd FICHIER-COMPTES-CHARGES
+           label records are standard.
+       01 ENR-COMPTE-CHARGE.
+           05 CHG-NUMERO-COMPTE PIC X(11).
+
+       working-storage section.
+       copy "auditarg.cpy".
+
+       77 EXTRAIT-STATUT     PIC X(02) VALUE SPACES.
+       77 COMPTES-STATUT     PIC X(02) VALUE SPACES.
+       77 CHECKPOINT-STATUT  PIC X(02) VALUE SPACES.
+       77 RAPPORT-STATUT     PIC X(02) VALUE SPACES.
+       77 CHARGES-STATUT     PIC X(02) VALUE SPACES.
+       77 IMPRT-FIN-CHARGES  PIC X(01) VALUE "N".
+           88 IMPRT-FIN-CHARGES-ATTEINTE VALUE "O".
+
+       77 IMPRT-CLE-CHECKPOINT     PIC X(01) VALUE "1".
+       77 IMPRT-CHECKPOINT-EXISTE  PIC X(01) VALUE "N".
+           88 IMPRT-CKP-EXISTE     VALUE "O".
+       77 IMPRT-REPRISE            PIC X(01) VALUE "N".
+           88 IMPRT-REPRISE-DEMANDEE VALUE "O".
+       77 IMPRT-SAUT-EN-COURS      PIC X(01) VALUE "N".
+       77 IMPRT-FIN-EXTRAIT        PIC X(01) VALUE "N".
+           88 IMPRT-FIN-EXTRAIT-ATTEINTE VALUE "O".
+       77 IMPRT-DERNIER-COMPTE-CKP PIC X(11) VALUE SPACES.
+       77 IMPRT-REJET-MOTIF        PIC X(30) VALUE SPACES.
+       77 IMPRT-INTERVALLE-CKP     PIC 9(05) VALUE 50.
+       77 IMPRT-COMPTEUR-POINT     PIC 9(05) VALUE 0.
+
+       77 IMPRT-NB-LUS             PIC 9(07) VALUE 0.
+       77 IMPRT-NB-CHARGES         PIC 9(07) VALUE 0.
+       77 IMPRT-NB-REJETES         PIC 9(07) VALUE 0.
+       77 IMPRT-SOMME-LUES         PIC S9(11)V99 VALUE 0.
+       77 IMPRT-SOMME-CHARGEES     PIC S9(11)V99 VALUE 0.
+       77 IMPRT-SOMME-REJETEES     PIC S9(11)V99 VALUE 0.
+       77 IMPRT-SOMME-CONTROLE     PIC S9(11)V99 VALUE 0.
+
+      * Total de controle independant, reconstitue en relisant dans le
+      * maitre les comptes effectivement charges (et non pas simplement
+      * recompte a partir des compteurs qui ont pilote le chargement).
+       77 IMPRT-NB-CHARGES-VERIF     PIC 9(07) VALUE 0.
+       77 IMPRT-SOMME-CHARGEES-VERIF PIC S9(11)V99 VALUE 0.
+       77 IMPRT-NB-INTROUVABLES      PIC 9(07) VALUE 0.
+
+       77 IMPRT-SOMME-EDITEE       PIC ---,---,---,--9.99.
+       77 IMPRT-DATE-RAPPORT       PIC 9(08) VALUE 0.
+       77 IMPRT-SEPARATEUR         PIC X(79) VALUE ALL "-".
+
+       linkage section.
+       01 IMPRT-OPERATEUR PIC X(08).
+
+       procedure division using IMPRT-OPERATEUR.
+
+       0-DEBUT.
+           PERFORM IMPORT-INIT.
+           IF NOT IMPRT-FIN-EXTRAIT-ATTEINTE
+               PERFORM IMPORT-REPRISE-CONTROLE
+           END-IF.
+           PERFORM IMPORT-TRAITEMENT
+               UNTIL IMPRT-FIN-EXTRAIT-ATTEINTE.
+           PERFORM IMPORT-RECONCILIATION.
+           PERFORM IMPORT-FIN.
+           GOBACK.
+
+       IMPORT-INIT.
+           ACCEPT IMPRT-DATE-RAPPORT FROM DATE YYYYMMDD.
+           OPEN INPUT FICHIER-EXTRAIT.
+      * L'extrait attendu n'est pas arrive (statut 35) : on le signale
+      * sur le rapport plutot que de lire un fichier jamais ouvert.
+           IF EXTRAIT-STATUT = "35"
+               SET IMPRT-FIN-EXTRAIT-ATTEINTE TO TRUE
+           END-IF.
+           OPEN I-O FICHIER-COMPTES.
+           IF COMPTES-STATUT = "35"
+               OPEN OUTPUT FICHIER-COMPTES
+               CLOSE FICHIER-COMPTES
+               OPEN I-O FICHIER-COMPTES
+           END-IF.
+           OPEN I-O FICHIER-CHECKPOINT.
+           IF CHECKPOINT-STATUT = "35"
+               OPEN OUTPUT FICHIER-CHECKPOINT
+               CLOSE FICHIER-CHECKPOINT
+               OPEN I-O FICHIER-CHECKPOINT
+           END-IF.
+           OPEN OUTPUT FICHIER-RAPPORT.
+           OPEN OUTPUT FICHIER-COMPTES-CHARGES.
+           PERFORM IMPORT-ENTETE-RAPPORT.
+           IF IMPRT-FIN-EXTRAIT-ATTEINTE
+               MOVE SPACES TO LIGNE-RAPPORT
+               STRING "EXTRAIT INTROUVABLE - AUCUN IMPORT REALISE"
+                   DELIMITED BY SIZE INTO LIGNE-RAPPORT
+               END-STRING
+               WRITE LIGNE-RAPPORT
+               DISPLAY "Extrait introuvable - aucun import realise."
+           END-IF.
+
+      * Si un point de reprise existe deja, demande a l'operateur s'il
+      * faut repartir juste apres le dernier compte charge (les
+      * enregistrements deja traites seront alors sautes) ou reprendre
+      * l'extrait depuis le debut (les comptes deja charges seront
+      * rejetes comme doublons, sans etre reposte).
+       IMPORT-REPRISE-CONTROLE.
+           MOVE IMPRT-CLE-CHECKPOINT TO CKP-CLE.
+           READ FICHIER-CHECKPOINT
+               INVALID KEY MOVE "N" TO IMPRT-CHECKPOINT-EXISTE
+               NOT INVALID KEY MOVE "O" TO IMPRT-CHECKPOINT-EXISTE
+           END-READ.
+           IF IMPRT-CKP-EXISTE
+               DISPLAY "Point de reprise trouve, dernier compte "
+                   "charge : " CKP-DERNIER-COMPTE
+               DISPLAY "Reprendre a partir du dernier point de "
+                   "controle (O/N) ? "
+               ACCEPT IMPRT-REPRISE
+               IF IMPRT-REPRISE-DEMANDEE
+                   MOVE CKP-DERNIER-COMPTE TO IMPRT-DERNIER-COMPTE-CKP
+                   MOVE CKP-NB-LUS TO IMPRT-NB-LUS
+                   MOVE CKP-NB-CHARGES TO IMPRT-NB-CHARGES
+                   MOVE CKP-NB-REJETES TO IMPRT-NB-REJETES
+                   MOVE CKP-SOMME-LUES TO IMPRT-SOMME-LUES
+                   MOVE CKP-SOMME-CHARGEES TO IMPRT-SOMME-CHARGEES
+                   MOVE CKP-SOMME-REJETEES TO IMPRT-SOMME-REJETEES
+                   MOVE CKP-NB-CHARGES TO IMPRT-NB-CHARGES-VERIF
+                   MOVE CKP-SOMME-CHARGEES TO IMPRT-SOMME-CHARGEES-VERIF
+                   MOVE "O" TO IMPRT-SAUT-EN-COURS
+               END-IF
+           END-IF.
+
+       IMPORT-TRAITEMENT.
+           READ FICHIER-EXTRAIT
+               AT END SET IMPRT-FIN-EXTRAIT-ATTEINTE TO TRUE
+               NOT AT END
+                   IF IMPRT-SAUT-EN-COURS = "O"
+                       PERFORM IMPORT-VERIF-SAUT
+                   ELSE
+                       PERFORM IMPORT-UN-ENREGISTREMENT
+                   END-IF
+           END-READ.
+
+      * Ignore les enregistrements deja traites lors d'un precedent
+      * passage, jusqu'a retrouver le dernier compte charge.
+       IMPORT-VERIF-SAUT.
+           IF EXT-NUMERO-COMPTE = IMPRT-DERNIER-COMPTE-CKP
+               MOVE "N" TO IMPRT-SAUT-EN-COURS
+           END-IF.
+
+       IMPORT-UN-ENREGISTREMENT.
+           ADD 1 TO IMPRT-NB-LUS.
+           ADD EXT-SOLDE-OUVERTURE TO IMPRT-SOMME-LUES.
+           PERFORM IMPORT-CONTROLE-ENREGISTREMENT.
+           IF IMPRT-REJET-MOTIF NOT = SPACES
+               PERFORM IMPORT-REJETER
+           ELSE
+               PERFORM IMPORT-CHARGER
+           END-IF.
+           PERFORM IMPORT-POINT-DE-CONTROLE.
+
+      * Controles de forme du RIB et detection des doublons avant
+      * chargement dans le maitre des comptes.
+       IMPORT-CONTROLE-ENREGISTREMENT.
+           MOVE SPACES TO IMPRT-REJET-MOTIF.
+           EVALUATE TRUE
+               WHEN EXT-NUMERO-COMPTE = SPACES
+                   MOVE "NUMERO DE COMPTE VIDE" TO IMPRT-REJET-MOTIF
+               WHEN EXT-CODE-BANQUE NOT NUMERIC
+                   OR EXT-CODE-BANQUE = 0
+                   MOVE "CODE BANQUE INVALIDE" TO IMPRT-REJET-MOTIF
+               WHEN EXT-CODE-GUICHET NOT NUMERIC
+                   OR EXT-CODE-GUICHET = 0
+                   MOVE "CODE GUICHET INVALIDE" TO IMPRT-REJET-MOTIF
+               WHEN EXT-CLE-RIB NOT NUMERIC
+                   MOVE "CLE RIB INVALIDE" TO IMPRT-REJET-MOTIF
+               WHEN EXT-TITULAIRE = SPACES
+                   MOVE "TITULAIRE VIDE" TO IMPRT-REJET-MOTIF
+               WHEN OTHER
+                   MOVE EXT-NUMERO-COMPTE TO CPT-NUMERO-COMPTE
+                   READ FICHIER-COMPTES
+                       INVALID KEY CONTINUE
+                       NOT INVALID KEY
+                           MOVE "NUMERO DE COMPTE EN DOUBLE"
+                               TO IMPRT-REJET-MOTIF
+                   END-READ
+           END-EVALUATE.
+
+       IMPORT-CHARGER.
+           MOVE EXT-NUMERO-COMPTE   TO CPT-NUMERO-COMPTE.
+           MOVE EXT-CODE-BANQUE     TO CPT-CODE-BANQUE.
+           MOVE EXT-CODE-GUICHET    TO CPT-CODE-GUICHET.
+           MOVE EXT-CLE-RIB         TO CPT-CLE-RIB.
+           MOVE EXT-TITULAIRE       TO CPT-TITULAIRE.
+           MOVE EXT-SOLDE-OUVERTURE TO CPT-SOLDE-OUVERTURE.
+           MOVE EXT-DATE-OUVERTURE  TO CPT-DATE-OUVERTURE.
+           SET CPT-COMPTE-OUVERT TO TRUE.
+           MOVE 0 TO CPT-CLIENT-NUMERO.
+           WRITE ENR-COMPTE
+               INVALID KEY
+                   MOVE "ECRITURE MAITRE IMPOSSIBLE"
+                       TO IMPRT-REJET-MOTIF
+           END-WRITE.
+           IF IMPRT-REJET-MOTIF NOT = SPACES
+               PERFORM IMPORT-REJETER
+           ELSE
+               ADD 1 TO IMPRT-NB-CHARGES
+               ADD EXT-SOLDE-OUVERTURE TO IMPRT-SOMME-CHARGEES
+               MOVE EXT-NUMERO-COMPTE TO IMPRT-DERNIER-COMPTE-CKP
+               MOVE EXT-NUMERO-COMPTE TO CHG-NUMERO-COMPTE
+               WRITE ENR-COMPTE-CHARGE
+               MOVE IMPRT-OPERATEUR TO AUDIT-ARG-OPERATEUR
+               MOVE "IMPRTCPT" TO AUDIT-ARG-PROGRAMME
+               MOVE "CHARGEMENT" TO AUDIT-ARG-ACTION
+               MOVE SPACES TO AUDIT-ARG-AVANT
+               MOVE EXT-NUMERO-COMPTE TO AUDIT-ARG-APRES
+               CALL "EcrireAudit" USING AUDIT-ARG-OPERATEUR
+                   AUDIT-ARG-PROGRAMME AUDIT-ARG-ACTION
+                   AUDIT-ARG-AVANT AUDIT-ARG-APRES
+           END-IF.
+
+       IMPORT-REJETER.
+           ADD 1 TO IMPRT-NB-REJETES.
+           ADD EXT-SOLDE-OUVERTURE TO IMPRT-SOMME-REJETEES.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "REJET  " EXT-NUMERO-COMPTE " - " IMPRT-REJET-MOTIF
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           MOVE IMPRT-OPERATEUR TO AUDIT-ARG-OPERATEUR.
+           MOVE "IMPRTCPT" TO AUDIT-ARG-PROGRAMME.
+           MOVE "REJET" TO AUDIT-ARG-ACTION.
+           MOVE EXT-NUMERO-COMPTE TO AUDIT-ARG-AVANT.
+           MOVE IMPRT-REJET-MOTIF TO AUDIT-ARG-APRES.
+           CALL "EcrireAudit" USING AUDIT-ARG-OPERATEUR
+               AUDIT-ARG-PROGRAMME AUDIT-ARG-ACTION
+               AUDIT-ARG-AVANT AUDIT-ARG-APRES.
+
+      * Point de controle : au bout de N enregistrements traites,
+      * memorise la position atteinte pour permettre une reprise sans
+      * rejouer tout l'extrait en cas de coupure.
+       IMPORT-POINT-DE-CONTROLE.
+           ADD 1 TO IMPRT-COMPTEUR-POINT.
+           IF IMPRT-COMPTEUR-POINT >= IMPRT-INTERVALLE-CKP
+               PERFORM IMPORT-ECRIRE-CHECKPOINT
+               MOVE 0 TO IMPRT-COMPTEUR-POINT
+           END-IF.
+
+       IMPORT-ECRIRE-CHECKPOINT.
+           MOVE IMPRT-CLE-CHECKPOINT TO CKP-CLE.
+           MOVE IMPRT-DERNIER-COMPTE-CKP TO CKP-DERNIER-COMPTE.
+           MOVE IMPRT-NB-LUS TO CKP-NB-LUS.
+           MOVE IMPRT-NB-CHARGES TO CKP-NB-CHARGES.
+           MOVE IMPRT-NB-REJETES TO CKP-NB-REJETES.
+           MOVE IMPRT-SOMME-LUES TO CKP-SOMME-LUES.
+           MOVE IMPRT-SOMME-CHARGEES TO CKP-SOMME-CHARGEES.
+           MOVE IMPRT-SOMME-REJETEES TO CKP-SOMME-REJETEES.
+           REWRITE ENR-CHECKPOINT
+               INVALID KEY WRITE ENR-CHECKPOINT
+           END-REWRITE.
+
+      * Rapproche le total lu sur l'extrait avec la somme de ce qui a
+      * ete effectivement charge plus rejete, et rapproche en plus le
+      * nombre et le montant des comptes charges avec ce qui est
+      * effectivement relu dans le maitre (IMPORT-VERIFIER-CHARGES) :
+      * une ecriture qui aurait ete comptee a tort comme chargee sans
+      * avoir reellement pose sur FICHIER-COMPTES se voit ainsi
+      * detectee, au lieu de se contenter de restituer les compteurs
+      * qui ont eux-memes pilote la decision de charger ou rejeter.
+       IMPORT-RECONCILIATION.
+           PERFORM IMPORT-VERIFIER-CHARGES.
+           COMPUTE IMPRT-SOMME-CONTROLE =
+               IMPRT-SOMME-CHARGEES + IMPRT-SOMME-REJETEES.
+           WRITE LIGNE-RAPPORT FROM IMPRT-SEPARATEUR.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "RAPPROCHEMENT DES TOTAUX DE CONTROLE"
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "ENREGISTREMENTS LUS      : " IMPRT-NB-LUS
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "ENREGISTREMENTS CHARGES  : " IMPRT-NB-CHARGES
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "ENREGISTREMENTS REJETES  : " IMPRT-NB-REJETES
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           MOVE IMPRT-SOMME-LUES TO IMPRT-SOMME-EDITEE.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "SOMME DES SOLDES LUS     : " IMPRT-SOMME-EDITEE
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           MOVE IMPRT-SOMME-CONTROLE TO IMPRT-SOMME-EDITEE.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "SOMME CHARGEE + REJETEE  : " IMPRT-SOMME-EDITEE
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "COMPTES CHARGES RELUS AU MAITRE : "
+               IMPRT-NB-CHARGES-VERIF
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           MOVE IMPRT-SOMME-CHARGEES-VERIF TO IMPRT-SOMME-EDITEE.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "SOMME RELUE AU MAITRE    : " IMPRT-SOMME-EDITEE
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           IF IMPRT-NB-INTROUVABLES NOT = 0
+               MOVE SPACES TO LIGNE-RAPPORT
+               STRING "COMPTES CHARGES INTROUVABLES AU MAITRE : "
+                   IMPRT-NB-INTROUVABLES
+                   DELIMITED BY SIZE INTO LIGNE-RAPPORT
+               END-STRING
+               WRITE LIGNE-RAPPORT
+           END-IF.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           IF IMPRT-NB-LUS = IMPRT-NB-CHARGES + IMPRT-NB-REJETES
+               AND IMPRT-SOMME-LUES = IMPRT-SOMME-CONTROLE
+               AND IMPRT-NB-CHARGES-VERIF = IMPRT-NB-CHARGES
+               AND IMPRT-SOMME-CHARGEES-VERIF = IMPRT-SOMME-CHARGEES
+               STRING "CONTROLE : TOTAUX EN EQUILIBRE"
+                   DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           ELSE
+               STRING "CONTROLE : ***** ECART DETECTE *****"
+                   DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-IF.
+           WRITE LIGNE-RAPPORT.
+           DISPLAY "Import termine - lus : " IMPRT-NB-LUS
+               " charges : " IMPRT-NB-CHARGES
+               " rejetes : " IMPRT-NB-REJETES.
+
+      * Rejoue le fichier des comptes charges pendant ce passage et va
+      * relire chacun dans le maitre pour reconstituer un nombre et un
+      * montant charges independants des compteurs de IMPORT-CHARGER.
+       IMPORT-VERIFIER-CHARGES.
+           CLOSE FICHIER-COMPTES-CHARGES.
+           OPEN INPUT FICHIER-COMPTES-CHARGES.
+           PERFORM IMPORT-RELIRE-UN-CHARGE
+               UNTIL IMPRT-FIN-CHARGES-ATTEINTE.
+           CLOSE FICHIER-COMPTES-CHARGES.
+
+       IMPORT-RELIRE-UN-CHARGE.
+           READ FICHIER-COMPTES-CHARGES
+               AT END SET IMPRT-FIN-CHARGES-ATTEINTE TO TRUE
+               NOT AT END PERFORM IMPORT-VERIFIER-UN-COMPTE
+           END-READ.
+
+       IMPORT-VERIFIER-UN-COMPTE.
+           MOVE CHG-NUMERO-COMPTE TO CPT-NUMERO-COMPTE.
+           READ FICHIER-COMPTES
+               INVALID KEY
+                   ADD 1 TO IMPRT-NB-INTROUVABLES
+               NOT INVALID KEY
+                   ADD 1 TO IMPRT-NB-CHARGES-VERIF
+                   ADD CPT-SOLDE-OUVERTURE TO IMPRT-SOMME-CHARGEES-VERIF
+           END-READ.
+
+       IMPORT-ENTETE-RAPPORT.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "IMPORT DES COMPTES - RAPPORT DU " IMPRT-DATE-RAPPORT
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           WRITE LIGNE-RAPPORT FROM IMPRT-SEPARATEUR.
+
+      * En fin de traitement normal, le point de reprise n'a plus lieu
+      * d'etre : il est supprime pour que le prochain lancement parte
+      * d'un etat propre.
+       IMPORT-FIN.
+           MOVE IMPRT-CLE-CHECKPOINT TO CKP-CLE.
+           DELETE FICHIER-CHECKPOINT
+               INVALID KEY CONTINUE
+           END-DELETE.
+           CLOSE FICHIER-EXTRAIT FICHIER-COMPTES FICHIER-CHECKPOINT
+               FICHIER-RAPPORT.
+
+       end program ImportComptes.
