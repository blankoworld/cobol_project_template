@@ -0,0 +1,56 @@
+       program-id. EcrireAudit.
+       author. Olivier DOSSMANN.
+
+      *****************************************************************
+      * Sous-programme commun : ajoute une ligne au journal d'audit.
+      * Appele par tous les traitements (import, gestion des clients,
+      * controle des cles RIB, ...) pour tracer qui a fait quoi.
+      *****************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select FICHIER-AUDIT assign to "JOURNAL"
+               organization is line sequential
+               file status is AUDIT-STATUT.
+
+       data division.
+       file section.
+       fd FICHIER-AUDIT
+           label records are standard.
+       copy "audit.cpy".
+
+       working-storage section.
+       77 AUDIT-STATUT PIC X(02) VALUE SPACES.
+
+       linkage section.
+       copy "auditarg.cpy".
+
+       procedure division using AUDIT-ARG-OPERATEUR AUDIT-ARG-PROGRAMME
+               AUDIT-ARG-ACTION AUDIT-ARG-AVANT AUDIT-ARG-APRES.
+
+       0-DEBUT.
+           PERFORM AUDIT-OUVRIR.
+           MOVE AUDIT-ARG-OPERATEUR TO AUD-OPERATEUR.
+           MOVE AUDIT-ARG-PROGRAMME TO AUD-PROGRAMME.
+           MOVE AUDIT-ARG-ACTION    TO AUD-ACTION.
+           MOVE AUDIT-ARG-AVANT     TO AUD-AVANT.
+           MOVE AUDIT-ARG-APRES     TO AUD-APRES.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-HEURE FROM TIME.
+           WRITE ENR-AUDIT.
+           CLOSE FICHIER-AUDIT.
+           GOBACK.
+
+      * Le journal est cree automatiquement au premier appel : s'il
+      * n'existe pas encore, EXTEND echoue (statut 35), on l'ouvre alors
+      * en creation avant de repasser en ajout.
+       AUDIT-OUVRIR.
+           OPEN EXTEND FICHIER-AUDIT.
+           IF AUDIT-STATUT = "35"
+               OPEN OUTPUT FICHIER-AUDIT
+               CLOSE FICHIER-AUDIT
+               OPEN EXTEND FICHIER-AUDIT
+           END-IF.
+
+       end program EcrireAudit.
