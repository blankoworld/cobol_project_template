@@ -0,0 +1,227 @@
+       program-id. ListeComptes.
+       author. Olivier DOSSMANN.
+
+      *****************************************************************
+      * Option 3 du menu principal : saisie d'une selection (code
+      * banque, statut ouvert/ferme, plage de dates d'ouverture), puis
+      * edition des comptes retenus tries par code banque, avec un
+      * sous-total par banque et un total general en fin de liste.
+      *****************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select FICHIER-COMPTES assign to "COMPTES"
+               organization is indexed
+               access mode is sequential
+               record key is CPT-NUMERO-COMPTE
+               file status is COMPTES-STATUT.
+           select FICHIER-TRI assign to "TRICPT".
+           select FICHIER-RAPPORT assign to "CPTL-RAPPORT"
+               organization is line sequential
+               file status is RAPPORT-STATUT.
+
+       data division.
+       file section.
+       fd FICHIER-COMPTES
+           label records are standard.
+       copy "compte.cpy".
+
+       sd FICHIER-TRI.
+       01 TRI-ENR-COMPTE.
+           05 TRI-CODE-BANQUE      PIC 9(05).
+           05 TRI-NUMERO-COMPTE    PIC X(11).
+           05 TRI-CODE-GUICHET     PIC 9(05).
+           05 TRI-CLE-RIB          PIC 9(02).
+           05 TRI-TITULAIRE        PIC X(30).
+           05 TRI-SOLDE-OUVERTURE  PIC S9(09)V99.
+           05 TRI-DATE-OUVERTURE.
+               10 TRI-DATE-OUV-AAAA PIC 9(04).
+               10 TRI-DATE-OUV-MM   PIC 9(02).
+               10 TRI-DATE-OUV-JJ   PIC 9(02).
+           05 TRI-STATUT           PIC X(01).
+
+       fd FICHIER-RAPPORT
+           label records are standard
+           recording mode is F.
+       01 LIGNE-RAPPORT PIC X(79).
+
+       working-storage section.
+       77 COMPTES-STATUT   PIC X(02) VALUE SPACES.
+       77 RAPPORT-STATUT   PIC X(02) VALUE SPACES.
+
+       77 SEL-CODE-BANQUE       PIC 9(05) VALUE 0.
+       77 SEL-STATUT            PIC X(01) VALUE SPACE.
+       77 SEL-DATE-DEBUT-SAISIE PIC 9(08) VALUE 0.
+       77 SEL-DATE-FIN-SAISIE   PIC 9(08) VALUE 0.
+       77 SEL-DATE-DEBUT        PIC 9(08) VALUE 0.
+       77 SEL-DATE-FIN          PIC 9(08) VALUE 99999999.
+
+       77 LISTCPT-FIN-LECTURE     PIC X(01) VALUE "N".
+           88 LISTCPT-FIN-LECTURE-ATTEINTE VALUE "O".
+       77 LISTCPT-FIN-TRI         PIC X(01) VALUE "N".
+           88 LISTCPT-FIN-TRI-ATTEINTE VALUE "O".
+       77 LISTCPT-PREMIERE-LIGNE  PIC X(01) VALUE "N".
+       77 LISTCPT-BANQUE-COURANTE PIC 9(05) VALUE 0.
+       77 LISTCPT-DATE-COMPTE     PIC 9(08) VALUE 0.
+       77 LISTCPT-NB-COMPTES      PIC 9(05) VALUE 0.
+
+       77 LISTCPT-SOUS-TOTAL-BANQUE   PIC S9(11)V99 VALUE 0.
+       77 LISTCPT-TOTAL-GENERAL       PIC S9(11)V99 VALUE 0.
+       77 LISTCPT-MONTANT-EDITE       PIC ---,---,---,--9.99.
+       77 LISTCPT-SEPARATEUR          PIC X(79) VALUE ALL "-".
+
+       linkage section.
+       01 LISTCPT-OPERATEUR PIC X(08).
+
+       screen section.
+      *********************************
+      * Ecran de selection des comptes
+      *********************************
+       01 EcranSelectionComptes
+           Background-color 1 Foreground-color 14.
+           10 line  1 Col  1 BLANK SCREEN.
+           10 line  3 Col 25 VALUE "Selection des comptes a lister".
+           10 line  6 Col  4 VALUE
+               "Code banque (0 = toutes) ................ : ".
+           10 line  6 Col 51 PIC 9(05) USING SEL-CODE-BANQUE.
+           10 line  8 Col  4 VALUE
+               "Statut O/F (espace = tous) ............... : ".
+           10 line  8 Col 51 PIC X(01) USING SEL-STATUT.
+           10 line 10 Col  4 VALUE
+               "Date d'ouverture debut AAAAMMJJ (0 = tous) : ".
+           10 line 10 Col 51 PIC 9(08) USING SEL-DATE-DEBUT-SAISIE.
+           10 line 12 Col  4 VALUE
+               "Date d'ouverture fin AAAAMMJJ (0 = tous) .. : ".
+           10 line 12 Col 51 PIC 9(08) USING SEL-DATE-FIN-SAISIE.
+
+       procedure division using LISTCPT-OPERATEUR.
+
+       0-DEBUT.
+           PERFORM LISTCPT-SAISIE-SELECTION.
+           SORT FICHIER-TRI ON ASCENDING KEY TRI-CODE-BANQUE
+               INPUT PROCEDURE IS LISTCPT-ALIMENTER-TRI
+               OUTPUT PROCEDURE IS LISTCPT-EDITER.
+           DISPLAY "Liste des comptes editee - " LISTCPT-NB-COMPTES
+               " compte(s) retenu(s).".
+           GOBACK.
+
+       LISTCPT-SAISIE-SELECTION.
+           DISPLAY EcranSelectionComptes.
+           ACCEPT EcranSelectionComptes.
+           IF SEL-DATE-FIN-SAISIE = 0
+               MOVE 99999999 TO SEL-DATE-FIN
+           ELSE
+               MOVE SEL-DATE-FIN-SAISIE TO SEL-DATE-FIN
+           END-IF.
+           MOVE SEL-DATE-DEBUT-SAISIE TO SEL-DATE-DEBUT.
+
+      * Parcourt le maitre des comptes, ne verse dans le fichier de tri
+      * que les comptes qui satisfont la selection saisie.
+       LISTCPT-ALIMENTER-TRI.
+           OPEN INPUT FICHIER-COMPTES.
+      * Le maitre des comptes n'existe pas encore (statut 35, aucun
+      * import n'a encore ete lance) : rien a filtrer, on ne tente pas
+      * de lire un fichier jamais ouvert.
+           IF COMPTES-STATUT = "35"
+               DISPLAY "Aucun compte enregistre."
+               SET LISTCPT-FIN-LECTURE-ATTEINTE TO TRUE
+           ELSE
+               PERFORM LISTCPT-LIRE-ET-FILTRER
+                   UNTIL LISTCPT-FIN-LECTURE-ATTEINTE
+           END-IF.
+           CLOSE FICHIER-COMPTES.
+
+       LISTCPT-LIRE-ET-FILTRER.
+           READ FICHIER-COMPTES NEXT RECORD
+               AT END SET LISTCPT-FIN-LECTURE-ATTEINTE TO TRUE
+               NOT AT END PERFORM LISTCPT-TESTER-CRITERES
+           END-READ.
+
+       LISTCPT-TESTER-CRITERES.
+           COMPUTE LISTCPT-DATE-COMPTE =
+               CPT-DATE-OUV-AAAA * 10000 + CPT-DATE-OUV-MM * 100
+               + CPT-DATE-OUV-JJ.
+           IF (SEL-CODE-BANQUE = 0 OR SEL-CODE-BANQUE = CPT-CODE-BANQUE)
+               AND (SEL-STATUT = SPACE OR SEL-STATUT = CPT-STATUT)
+               AND LISTCPT-DATE-COMPTE >= SEL-DATE-DEBUT
+               AND LISTCPT-DATE-COMPTE <= SEL-DATE-FIN
+               PERFORM LISTCPT-DEVERSER-DANS-TRI
+           END-IF.
+
+       LISTCPT-DEVERSER-DANS-TRI.
+           MOVE CPT-CODE-BANQUE     TO TRI-CODE-BANQUE.
+           MOVE CPT-NUMERO-COMPTE   TO TRI-NUMERO-COMPTE.
+           MOVE CPT-CODE-GUICHET    TO TRI-CODE-GUICHET.
+           MOVE CPT-CLE-RIB         TO TRI-CLE-RIB.
+           MOVE CPT-TITULAIRE       TO TRI-TITULAIRE.
+           MOVE CPT-SOLDE-OUVERTURE TO TRI-SOLDE-OUVERTURE.
+           MOVE CPT-DATE-OUVERTURE  TO TRI-DATE-OUVERTURE.
+           MOVE CPT-STATUT          TO TRI-STATUT.
+           RELEASE TRI-ENR-COMPTE.
+
+      * Edite les comptes tries, avec rupture sur le code banque.
+       LISTCPT-EDITER.
+           OPEN OUTPUT FICHIER-RAPPORT.
+           PERFORM LISTCPT-ENTETE-RAPPORT.
+           PERFORM LISTCPT-TRAITER-TRI
+               UNTIL LISTCPT-FIN-TRI-ATTEINTE.
+           IF LISTCPT-PREMIERE-LIGNE = "O"
+               PERFORM LISTCPT-IMPRIMER-SOUS-TOTAL
+           END-IF.
+           PERFORM LISTCPT-IMPRIMER-TOTAL-GENERAL.
+           CLOSE FICHIER-RAPPORT.
+
+       LISTCPT-TRAITER-TRI.
+           RETURN FICHIER-TRI
+               AT END SET LISTCPT-FIN-TRI-ATTEINTE TO TRUE
+               NOT AT END PERFORM LISTCPT-TRAITER-UN-COMPTE-TRIE
+           END-RETURN.
+
+       LISTCPT-TRAITER-UN-COMPTE-TRIE.
+           IF LISTCPT-PREMIERE-LIGNE = "O"
+               AND TRI-CODE-BANQUE NOT = LISTCPT-BANQUE-COURANTE
+               PERFORM LISTCPT-IMPRIMER-SOUS-TOTAL
+           END-IF.
+           MOVE TRI-CODE-BANQUE TO LISTCPT-BANQUE-COURANTE.
+           MOVE "O" TO LISTCPT-PREMIERE-LIGNE.
+           PERFORM LISTCPT-IMPRIMER-LIGNE.
+           ADD TRI-SOLDE-OUVERTURE TO LISTCPT-SOUS-TOTAL-BANQUE.
+           ADD TRI-SOLDE-OUVERTURE TO LISTCPT-TOTAL-GENERAL.
+           ADD 1 TO LISTCPT-NB-COMPTES.
+
+       LISTCPT-IMPRIMER-LIGNE.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING TRI-CODE-BANQUE " " TRI-NUMERO-COMPTE " "
+               TRI-TITULAIRE DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+
+       LISTCPT-IMPRIMER-SOUS-TOTAL.
+           MOVE LISTCPT-SOUS-TOTAL-BANQUE TO LISTCPT-MONTANT-EDITE.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "  SOUS-TOTAL BANQUE " LISTCPT-BANQUE-COURANTE
+               " : " LISTCPT-MONTANT-EDITE
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           MOVE 0 TO LISTCPT-SOUS-TOTAL-BANQUE.
+
+       LISTCPT-IMPRIMER-TOTAL-GENERAL.
+           WRITE LIGNE-RAPPORT FROM LISTCPT-SEPARATEUR.
+           MOVE LISTCPT-TOTAL-GENERAL TO LISTCPT-MONTANT-EDITE.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "TOTAL GENERAL : " LISTCPT-MONTANT-EDITE
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+
+       LISTCPT-ENTETE-RAPPORT.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "LISTE DES COMPTES" DELIMITED BY SIZE
+               INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           WRITE LIGNE-RAPPORT FROM LISTCPT-SEPARATEUR.
+
+       end program ListeComptes.
