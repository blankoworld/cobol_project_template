@@ -0,0 +1,115 @@
+       program-id. ConnexionOperateur.
+       author. Olivier DOSSMANN.
+
+      *****************************************************************
+      * Ecran de connexion affiche avant le menu principal : verifie
+      * l'identifiant et le mot de passe saisis par rapport au fichier
+      * des operateurs (OPERATEURS) et restitue au menu appelant
+      * l'identifiant et le profil de l'operateur connecte.
+      *****************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select FICHIER-OPERATEURS assign to "OPERATEURS"
+               organization is indexed
+               access mode is dynamic
+               record key is OPE-ID
+               file status is OPERATEURS-STATUT.
+
+       data division.
+       file section.
+       fd FICHIER-OPERATEURS
+           label records are standard.
+       copy "operateur.cpy".
+
+       working-storage section.
+       77 OPERATEURS-STATUT   PIC X(02) VALUE SPACES.
+
+       77 CNX-ID-SAISI        PIC X(08) VALUE SPACES.
+       77 CNX-MOT-PASSE-SAISI PIC X(08) VALUE SPACES.
+       77 CNX-MESSAGE         PIC X(40) VALUE SPACES.
+       77 CNX-NB-ESSAIS       PIC 9(01) VALUE 0.
+       77 CNX-ESSAIS-MAX      PIC 9(01) VALUE 3.
+       77 CNX-FIN             PIC X(01) VALUE "N".
+           88 CNX-FIN-ATTEINTE VALUE "O".
+
+       linkage section.
+       01 CNX-OPERATEUR-ID     PIC X(08).
+       01 CNX-OPERATEUR-PROFIL PIC X(01).
+       01 CNX-CONNEXION-OK     PIC X(01).
+           88 CNX-CONNEXION-REUSSIE VALUE "O".
+
+       screen section.
+      *****************
+      * Ecran de connexion
+      *****************
+       01 EcranConnexion
+           Background-color 1 Foreground-color 14.
+           10 line  1 Col  1 BLANK SCREEN.
+           10 line  8 Col 28 VALUE "Gestion de la banque".
+           10 line 10 Col 28 VALUE "Identification operateur".
+           10 line 13 Col 20 VALUE "Identifiant ..... : ".
+           10 line 13 Col 40 PIC X(08) USING CNX-ID-SAISI.
+           10 line 14 Col 20 VALUE "Mot de passe .... : ".
+           10 line 14 Col 40 PIC X(08) USING CNX-MOT-PASSE-SAISI
+               NO ECHO.
+           10 line 17 Col 20 PIC X(40) FROM CNX-MESSAGE.
+
+       procedure division using CNX-OPERATEUR-ID CNX-OPERATEUR-PROFIL
+           CNX-CONNEXION-OK.
+
+       0-DEBUT.
+           PERFORM CNX-INIT.
+           PERFORM CNX-TRAITEMENT UNTIL CNX-FIN-ATTEINTE.
+           CLOSE FICHIER-OPERATEURS.
+           GOBACK.
+
+       CNX-INIT.
+           MOVE SPACES TO CNX-OPERATEUR-ID.
+           MOVE SPACES TO CNX-OPERATEUR-PROFIL.
+           MOVE "N" TO CNX-CONNEXION-OK.
+           OPEN INPUT FICHIER-OPERATEURS.
+           IF OPERATEURS-STATUT = "35"
+               CLOSE FICHIER-OPERATEURS
+               OPEN OUTPUT FICHIER-OPERATEURS
+               CLOSE FICHIER-OPERATEURS
+               OPEN INPUT FICHIER-OPERATEURS
+           END-IF.
+
+       CNX-TRAITEMENT.
+           MOVE SPACES TO CNX-ID-SAISI.
+           MOVE SPACES TO CNX-MOT-PASSE-SAISI.
+           MOVE SPACES TO CNX-MESSAGE.
+           DISPLAY EcranConnexion.
+           ACCEPT EcranConnexion.
+           MOVE CNX-ID-SAISI TO OPE-ID.
+           READ FICHIER-OPERATEURS
+               INVALID KEY
+                   MOVE "Identifiant ou mot de passe incorrect."
+                       TO CNX-MESSAGE
+               NOT INVALID KEY
+                   PERFORM CNX-VERIFIER-MOT-PASSE
+           END-READ.
+           IF NOT CNX-CONNEXION-REUSSIE
+               ADD 1 TO CNX-NB-ESSAIS
+               IF CNX-NB-ESSAIS >= CNX-ESSAIS-MAX
+                   MOVE "Nombre d'essais depasse - acces refuse."
+                       TO CNX-MESSAGE
+                   DISPLAY EcranConnexion
+                   SET CNX-FIN-ATTEINTE TO TRUE
+               END-IF
+           END-IF.
+
+       CNX-VERIFIER-MOT-PASSE.
+           IF OPE-MOT-PASSE = CNX-MOT-PASSE-SAISI
+               MOVE OPE-ID TO CNX-OPERATEUR-ID
+               MOVE OPE-PROFIL TO CNX-OPERATEUR-PROFIL
+               MOVE "O" TO CNX-CONNEXION-OK
+               SET CNX-FIN-ATTEINTE TO TRUE
+           ELSE
+               MOVE "Identifiant ou mot de passe incorrect."
+                   TO CNX-MESSAGE
+           END-IF.
+
+       end program ConnexionOperateur.
