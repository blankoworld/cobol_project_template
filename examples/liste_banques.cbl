@@ -0,0 +1,118 @@
+       program-id. ListeBanques.
+       author. Olivier DOSSMANN.
+
+      *****************************************************************
+      * Option 2 du menu principal : edition de la liste des banques,
+      * triee par code banque, avec en-tete de page (titre, date
+      * systeme, numero de page) et saut de page toutes les N lignes.
+      *****************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select FICHIER-BANQUES assign to "BANQUES"
+               organization is indexed
+               access mode is sequential
+               record key is BQ-CODE-BANQUE
+               file status is BANQUES-STATUT.
+           select FICHIER-RAPPORT assign to "BANQ-RAPPORT"
+               organization is line sequential
+               file status is RAPPORT-STATUT.
+
+       data division.
+       file section.
+       fd FICHIER-BANQUES
+           label records are standard.
+       copy "banque.cpy".
+
+       fd FICHIER-RAPPORT
+           label records are standard
+           recording mode is F.
+       01 LIGNE-RAPPORT PIC X(79).
+
+       working-storage section.
+       77 BANQUES-STATUT   PIC X(02) VALUE SPACES.
+       77 RAPPORT-STATUT   PIC X(02) VALUE SPACES.
+       77 LISTBQ-FIN       PIC X(01) VALUE "N".
+           88 LISTBQ-FIN-ATTEINTE VALUE "O".
+
+       77 LISTBQ-LIGNES-PAGE   PIC 9(02) VALUE 0.
+       77 LISTBQ-LIGNES-MAX    PIC 9(02) VALUE 20.
+       77 LISTBQ-NUMERO-PAGE   PIC 9(04) VALUE 0.
+       77 LISTBQ-NB-BANQUES    PIC 9(05) VALUE 0.
+       77 LISTBQ-SEPARATEUR    PIC X(79) VALUE ALL "-".
+
+       01 LISTBQ-DATE-SYSTEME.
+           05 LISTBQ-ANNEE PIC 99.
+           05 LISTBQ-MOIS  PIC 99.
+           05 LISTBQ-JOUR  PIC 99.
+
+       linkage section.
+       01 LISTBQ-OPERATEUR PIC X(08).
+
+       procedure division using LISTBQ-OPERATEUR.
+
+       0-DEBUT.
+           PERFORM LISTBQ-INIT.
+           PERFORM LISTBQ-TRAITEMENT UNTIL LISTBQ-FIN-ATTEINTE.
+           PERFORM LISTBQ-TERMINER.
+           GOBACK.
+
+       LISTBQ-INIT.
+           ACCEPT LISTBQ-DATE-SYSTEME FROM DATE.
+           OPEN INPUT FICHIER-BANQUES.
+           OPEN OUTPUT FICHIER-RAPPORT.
+           PERFORM LISTBQ-ENTETE-PAGE.
+      * Le fichier des banques n'existe pas encore (statut 35) : rien a
+      * lister, on l'indique sur le rapport plutot que de lire un
+      * fichier jamais ouvert.
+           IF BANQUES-STATUT = "35"
+               MOVE SPACES TO LIGNE-RAPPORT
+               STRING "AUCUNE BANQUE ENREGISTREE"
+                   DELIMITED BY SIZE INTO LIGNE-RAPPORT
+               END-STRING
+               WRITE LIGNE-RAPPORT
+               SET LISTBQ-FIN-ATTEINTE TO TRUE
+           END-IF.
+
+       LISTBQ-TRAITEMENT.
+           READ FICHIER-BANQUES NEXT RECORD
+               AT END SET LISTBQ-FIN-ATTEINTE TO TRUE
+               NOT AT END PERFORM LISTBQ-IMPRIMER-UNE-BANQUE
+           END-READ.
+
+       LISTBQ-IMPRIMER-UNE-BANQUE.
+           IF LISTBQ-LIGNES-PAGE >= LISTBQ-LIGNES-MAX
+               PERFORM LISTBQ-ENTETE-PAGE
+           END-IF.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING BQ-CODE-BANQUE "  " BQ-LIBELLE "  " BQ-PAYS
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           ADD 1 TO LISTBQ-LIGNES-PAGE.
+           ADD 1 TO LISTBQ-NB-BANQUES.
+
+      * Titre, date systeme et numero de page en debut de chaque page.
+       LISTBQ-ENTETE-PAGE.
+           ADD 1 TO LISTBQ-NUMERO-PAGE.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "LISTE DES BANQUES" DELIMITED BY SIZE
+               INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING "DATE : " LISTBQ-JOUR "/" LISTBQ-MOIS "/"
+               LISTBQ-ANNEE "   PAGE : " LISTBQ-NUMERO-PAGE
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           END-STRING.
+           WRITE LIGNE-RAPPORT.
+           WRITE LIGNE-RAPPORT FROM LISTBQ-SEPARATEUR.
+           MOVE 0 TO LISTBQ-LIGNES-PAGE.
+
+       LISTBQ-TERMINER.
+           DISPLAY "Liste des banques editee - " LISTBQ-NB-BANQUES
+               " banque(s), " LISTBQ-NUMERO-PAGE " page(s).".
+           CLOSE FICHIER-BANQUES FICHIER-RAPPORT.
+
+       end program ListeBanques.
