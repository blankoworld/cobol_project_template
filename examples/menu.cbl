@@ -14,6 +14,15 @@
        77 FIN-MENU PIC 9.
        77 LIGNE PIC X(79) VALUE ALL "-".
 
+      * Identifiant et profil de l'operateur connecte, transmis a
+      * chaque option. Le profil "A" (administrateur) seul autorise
+      * l'acces a la gestion des clients (option 5).
+       77 OPERATEUR-ID PIC X(08) VALUE SPACES.
+       77 OPERATEUR-PROFIL PIC X(01) VALUE SPACE.
+           88 OPERATEUR-EST-ADMIN VALUE "A".
+       77 OPERATEUR-CONNEXION-OK PIC X(01) VALUE "N".
+           88 OPERATEUR-EST-CONNECTE VALUE "O".
+
        77 COULEURFOND PIC 99 VALUE 1.
        77 COULEURTEXTE PIC 99 VALUE 14.
 
@@ -42,6 +51,8 @@
            10 line 11 Col 4 VALUE "- 4 - Controle des cles RIB .........
       -    ".............................. : ".
            10 line 12 Col 4 VALUE "- 5 - Gestion des clients ...........
+      -    ".............................. : ".
+           10 line 13 Col 4 VALUE "- 6 - Emission de virements .........
       -    ".............................. : ".
            10 line 14 Col 4 VALUE "- 0 - Retour au menu appelant .......
       -    ".............................. : ".
@@ -52,12 +63,16 @@
 
        DEBUT.
            PERFORM MENU-INIT.
-           PERFORM MENU-TRAITEMENT UNTIL OPTION = 0.
+           IF OPERATEUR-EST-CONNECTE
+               PERFORM MENU-TRAITEMENT UNTIL OPTION = 0
+           END-IF.
            PERFORM MENU-FIN.
 
        MENU-INIT.
            MOVE 6 TO OPTION.
            ACCEPT DATE-SYSTEME FROM date.
+           CALL "ConnexionOperateur" USING OPERATEUR-ID
+               OPERATEUR-PROFIL OPERATEUR-CONNEXION-OK.
 
        MENU-TRAITEMENT.
            MOVE 0 TO OPTION.
@@ -65,13 +80,24 @@
       * Recuperation de l'option de l'utilisateur directement au bon endroit
            ACCEPT OPTION line 5 Col 79.
            EVALUATE OPTION
-               WHEN 1 CONTINUE
-               WHEN 2 continue
-               WHEN 3 continue
-               WHEN 4 continue
-               WHEN 5 CONTINUE
+               WHEN 1 CALL "ImportComptes" USING OPERATEUR-ID
+               WHEN 2 CALL "ListeBanques" USING OPERATEUR-ID
+               WHEN 3 CALL "ListeComptes" USING OPERATEUR-ID
+               WHEN 4 CALL "ControleRib" USING OPERATEUR-ID
+                   OPERATEUR-PROFIL
+               WHEN 5 PERFORM MENU-OPTION-CLIENTS
+               WHEN 6 CALL "ExportVirements" USING OPERATEUR-ID
            END-EVALUATE.
 
+      * L'option 5 est reservee aux operateurs de profil administrateur
+       MENU-OPTION-CLIENTS.
+           IF OPERATEUR-EST-ADMIN
+               CALL "GestionClients" USING OPERATEUR-ID
+           ELSE
+               DISPLAY "Acces reserve a l'administrateur."
+               ACCEPT LIGNE
+           END-IF.
+
        MENU-FIN.
            STOP run.
            
