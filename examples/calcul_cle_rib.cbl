@@ -0,0 +1,127 @@
+       program-id. CalculCleRib.
+       author. Olivier DOSSMANN.
+
+      *****************************************************************
+      * Sous-programme commun : recalcule la cle RIB (algorithme
+      * modulo 97) a partir du code banque, du code guichet et du
+      * numero de compte, et indique si elle correspond a la cle
+      * fournie. Reutilise par le controle des cles (option 4) et par
+      * l'emission des virements interbancaires.
+      *****************************************************************
+
+       data division.
+       working-storage section.
+
+      * Table de conversion des lettres du numero de compte en chiffres,
+      * telle que definie par l'algorithme RIB officiel.
+       01 RIB-TABLE-CONVERSION.
+           05 FILLER PIC X(26) VALUE
+               "12345678912345678923456789".
+       01 RIB-TABLE-CONVERSION-R REDEFINES RIB-TABLE-CONVERSION.
+           05 RIB-CHIFFRE-LETTRE PIC X(01) OCCURS 26 TIMES.
+
+       01 RIB-ALPHABET          PIC X(26) VALUE
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       01 RIB-ALPHABET-R REDEFINES RIB-ALPHABET.
+           05 RIB-LETTRE-ALPHABET PIC X(01) OCCURS 26 TIMES.
+
+       01 RIB-CHAINE-21         PIC X(21).
+       01 RIB-CHAINE-21-R REDEFINES RIB-CHAINE-21.
+           05 RIB-CARACTERE-21  PIC X(01) OCCURS 21 TIMES.
+       01 RIB-INDICE            PIC 9(02) COMP.
+       01 RIB-POSITION-ALPHA    PIC 9(02) COMP.
+       01 RIB-CARACTERE-COMPTE  PIC X(01).
+       01 RIB-CHIFFRE           PIC 9(01).
+       01 RIB-RESTE             PIC 9(04) COMP.
+
+       linkage section.
+       01 RIB-CODE-BANQUE       PIC 9(05).
+       01 RIB-CODE-GUICHET      PIC 9(05).
+       01 RIB-NUMERO-COMPTE     PIC X(11).
+       01 RIB-CLE-FOURNIE       PIC 9(02).
+       01 RIB-CLE-CALCULEE      PIC 9(02).
+       01 RIB-CLE-VALIDE        PIC X(01).
+           88 RIB-CLE-EST-VALIDE VALUE "O".
+           88 RIB-CLE-EST-INVALIDE VALUE "N".
+
+       procedure division using RIB-CODE-BANQUE RIB-CODE-GUICHET
+               RIB-NUMERO-COMPTE RIB-CLE-FOURNIE RIB-CLE-CALCULEE
+               RIB-CLE-VALIDE.
+
+       0-DEBUT.
+           PERFORM RIB-CONSTRUIRE-CHAINE.
+           PERFORM RIB-CALCULER-MODULO-97.
+           IF RIB-CLE-CALCULEE = RIB-CLE-FOURNIE
+               SET RIB-CLE-EST-VALIDE TO TRUE
+           ELSE
+               SET RIB-CLE-EST-INVALIDE TO TRUE
+           END-IF.
+           GOBACK.
+
+      * Met bout a bout le code banque (5), le code guichet (5) et le
+      * numero de compte (11) apres conversion des lettres eventuelles
+      * en chiffres, pour obtenir la chaine de 21 chiffres.
+       RIB-CONSTRUIRE-CHAINE.
+           MOVE SPACES TO RIB-CHAINE-21.
+           STRING RIB-CODE-BANQUE RIB-CODE-GUICHET DELIMITED BY SIZE
+               INTO RIB-CHAINE-21
+           END-STRING.
+           MOVE 1 TO RIB-INDICE.
+           PERFORM RIB-CONVERTIR-CARACTERE
+               VARYING RIB-INDICE FROM 1 BY 1 UNTIL RIB-INDICE > 11.
+
+      * Convertit le caractere en position RIB-INDICE du numero de
+      * compte et le range dans la chaine de 21 a la suite du code
+      * banque et du code guichet (positions 11 a 21).
+       RIB-CONVERTIR-CARACTERE.
+           MOVE RIB-NUMERO-COMPTE(RIB-INDICE:1) TO RIB-CARACTERE-COMPTE.
+           IF RIB-CARACTERE-COMPTE IS NUMERIC
+               MOVE RIB-CARACTERE-COMPTE TO RIB-CHIFFRE
+           ELSE
+      * L'espace (bourrage des numeros de compte de moins de 11
+      * caracteres) appartient a la classe ALPHABETIC en COBOL : il
+      * doit etre ecarte explicitement avant ce test, sous peine de
+      * chercher une lettre absente de RIB-ALPHABET et de deborder du
+      * tableau (OCCURS 26).
+               IF RIB-CARACTERE-COMPTE = SPACE
+                   MOVE 0 TO RIB-CHIFFRE
+               ELSE
+                   IF RIB-CARACTERE-COMPTE IS ALPHABETIC
+                       MOVE FUNCTION UPPER-CASE(RIB-CARACTERE-COMPTE)
+                           TO RIB-CARACTERE-COMPTE
+                       MOVE 1 TO RIB-POSITION-ALPHA
+                       PERFORM RIB-RECHERCHER-LETTRE
+                           VARYING RIB-POSITION-ALPHA FROM 1 BY 1
+                           UNTIL RIB-POSITION-ALPHA > 26
+                           OR RIB-LETTRE-ALPHABET(RIB-POSITION-ALPHA)
+                               = RIB-CARACTERE-COMPTE
+                       MOVE RIB-CHIFFRE-LETTRE(RIB-POSITION-ALPHA)
+                           TO RIB-CHIFFRE
+                   ELSE
+                       MOVE 0 TO RIB-CHIFFRE
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE RIB-CHIFFRE TO RIB-CARACTERE-21(RIB-INDICE + 10).
+
+      * Corps vide : la recherche se fait dans la clause VARYING/UNTIL
+      * de l'appelant, cette paragraphe ne fait qu'avancer l'indice.
+       RIB-RECHERCHER-LETTRE.
+           CONTINUE.
+
+      * Calcule le reste modulo 97 de la chaine de 21 chiffres suivie
+      * de deux zeros, chiffre par chiffre (methode de Horner), car la
+      * valeur complete depasse la capacite d'une zone numerique.
+       RIB-CALCULER-MODULO-97.
+           MOVE 0 TO RIB-RESTE.
+           PERFORM RIB-AJOUTER-CHIFFRE
+               VARYING RIB-INDICE FROM 1 BY 1 UNTIL RIB-INDICE > 21.
+           COMPUTE RIB-RESTE = FUNCTION MOD(RIB-RESTE * 100, 97).
+           COMPUTE RIB-CLE-CALCULEE = 97 - RIB-RESTE.
+
+       RIB-AJOUTER-CHIFFRE.
+           MOVE RIB-CARACTERE-21(RIB-INDICE) TO RIB-CHIFFRE.
+           COMPUTE RIB-RESTE =
+               FUNCTION MOD(RIB-RESTE * 10 + RIB-CHIFFRE, 97).
+
+       end program CalculCleRib.
